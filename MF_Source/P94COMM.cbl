@@ -55,17 +55,62 @@
               RECORD KEY IS SALES-ID
               FILE STATUS IS WS-SALES-STATUS.
            SELECT REPORT-FILE   ASSIGN TO EMPSTAT.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPLOYEE
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-EMPLOYEE-STATUS.
+           SELECT EMP-REPORT-FILE ASSIGN TO EMPRPT
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT REGION-REPORT-FILE ASSIGN TO REGRPT
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT SCEN-REPORT-FILE ASSIGN TO SCENRPT
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT TRACE-FILE ASSIGN TO PDATRACE
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT REJECT-REPORT-FILE ASSIGN TO USERRJCT
+              ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS CKPT-LAST-STEP
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+           COPY VCUSTOMR.
+           COPY VPENDORD.
        DATA DIVISION.
        FILE SECTION.
        FD  SALES-FILE.
-       01  SALES-REC.
-           05 SALES-ID  PIC X(8).
-           05 FILLER    PIC X(52).
+           COPY SALESFD.
        FD  REPORT-FILE
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(80).
+       FD  EMPLOYEE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  EMPLOYEE-IO-RECORD         PIC X(80).
+       FD  EMP-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  EMP-PRINT-RECORD           PIC X(100).
+       FD  REGION-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  REGION-PRINT-RECORD        PIC X(100).
+       FD  SCEN-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+       01  SCEN-PRINT-RECORD          PIC X(100).
+       FD  TRACE-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  TRACE-PRINT-RECORD         PIC X(80).
+       FD  REJECT-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F.
+       01  REJECT-PRINT-RECORD        PIC X(80).
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+       COPY VCUSTFD.
+       COPY VPNDOFD.
        WORKING-STORAGE SECTION.
       *****************************************************************
       *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
@@ -74,7 +119,7 @@
        77  WS-SUB1                     PIC S9(04)  COMP   VALUE +0.
        77  WS-SUB2                     PIC S9(04)  COMP   VALUE +0.
        77  LS-SUB                      PIC S9(04)  COMP   VALUE +0.
-       77  WS-MAX-PARAMETERS           PIC S9(04)  COMP   VALUE +500.
+       77  WS-MAX-PARAMETERS           PIC S9(04)  COMP   VALUE +2000.
        77  WS-USERID-PARM-COUNT        PIC S9(04)  COMP   VALUE +0.
        77  WS-RETURN-CODE              PIC  9(04)  COMP   VALUE  0.
        77  WS-PARAMETER-RECORDS-IN     PIC S9(05)  COMP-3 VALUE +0.
@@ -84,6 +129,22 @@
        77  WS-SUBCAT-SUB               PIC S9(04)  COMP   VALUE +0.
        77  WS-STATUS-ARRAY-MAX         PIC S9(04)  COMP   VALUE +17.
        77  WS-COUNTER                  PIC S9(04)  COMP-3 VALUE 0.
+       77  WS-COUNTER-HWM              PIC S9(04)  COMP-3 VALUE 0.
+       77  WS-RESTART-START            PIC S9(04)  COMP   VALUE +1.
+       77  WS-PDASP1-ORDER-NUMBER      PIC 9(10)           VALUE ZEROES.
+
+      *****************************************************************
+      *    CALL-DEPTH TRACE RECORD                                    *
+      *****************************************************************
+
+       01  WS-TRACE-LINE.
+           05  FILLER                  PIC X(20)   VALUE
+               'PDA TRACE - DEPTH = '.
+           05  WTL-CURRENT-DEPTH       PIC ZZZ9.
+           05  FILLER                  PIC X(18)   VALUE
+               '  HIGH-WATER MARK='.
+           05  WTL-HWM-DEPTH           PIC ZZZ9.
+           05  FILLER                  PIC X(34)   VALUE SPACES.
 
       *****************************************************************
       *    SWITCHES                                                   *
@@ -106,10 +167,21 @@
                88  PARM-ERROR-FOUND                          VALUE 'Y'.
                88  NOT-PARM-ERROR-FOUND                      VALUE 'N'.
 
+           05  WS-JCL-PARM-ERROR-SW    PIC X(01)             VALUE 'N'.
+               88  JCL-PARM-ERROR-FOUND                      VALUE 'Y'.
+               88  NO-JCL-PARM-ERROR-FOUND                   VALUE 'N'.
+
 
        01  WS-SYSUT1-STATUS           PIC XX       VALUE '  '.
        01  WS-SALES-STATUS            PIC XX       VALUE '  '.
            88 NOT-FOUND                           VALUE '23'.
+       01  WS-EMPLOYEE-STATUS         PIC XX       VALUE '  '.
+           88 EMPLOYEE-FILE-EOF                    VALUE '10'.
+       01  WS-CHECKPOINT-STATUS       PIC XX       VALUE '  '.
+           88 CHECKPOINT-NOT-FOUND                 VALUE '23'.
+       01  WS-EMP-RECORD-TYPE-SW      PIC X        VALUE 'D'.
+           88 EMP-DEMOGRAPHIC-RECORD                VALUE 'D'.
+           88 EMP-SALARY-RECORD                     VALUE 'S'.
        01  WS-RECORD                  PIC X(60).
        01  WS-SALES-POINT-COMMISSION PIC 9(6)V99 VALUE ZEROES.
        01  SWITCHES.
@@ -138,10 +210,7 @@
            05  REG-LINE-COUNT         PIC S99      VALUE +56.
            05  START-NUMBER           PIC 999.
            05  RECORDS-READ           PIC 999      VALUE 0.
-           05  NORTH-COUNT            PIC 9(2)     VALUE 0.
-           05  SOUTH-COUNT            PIC 9(2)     VALUE 0.
-           05  EAST-COUNT             PIC 9(2)     VALUE 0.
-           05  WEST-COUNT             PIC 9(2)     VALUE 0.
+           05  WS-EMPSTAT-RECORD-COUNT PIC 9(07)   VALUE ZEROES.
        01  RETCODE                    PIC 9        VALUE 0.
        01  RC-STATUS                  PIC XX       VALUE SPACES.
        01  REGION-SUB                 PIC 9        VALUE 0.
@@ -158,18 +227,21 @@
 ********  REGION AND THEN BY SEQUENCE IN EMPLOYEE FILE.
 ********
        01  HOLD-TABLE.
-           05  HOLD-AREA        OCCURS 4 TIMES
-                                INDEXED BY REG-IX.
-               10  HOLD-LINE    OCCURS 20 TIMES
-                                INDEXED BY HOLD-IX.
-                   15  HOLD-ANNIV              PIC X.
-                   15  HOLD-REGION             PIC X(5).
-                   15  HOLD-TYPE               PIC X.
-                   15  HOLD-NAME               PIC X(15).
-                   15  HOLD-WAGES              PIC 9(5)V99.
-                   15  HOLD-OT                 PIC 9(5)V99.
-                   15  HOLD-COMM               PIC 9(5)V99.
-                   15  HOLD-TOTAL              PIC 9(5)V99.
+           05  WHT-HOLD-MAX     PIC S9(05)   COMP-3  VALUE +2000.
+           05  WHT-HOLD-COUNT   PIC S9(05)   COMP-3  VALUE 0.
+           05  HOLD-LINE        OCCURS 1 TO 2000 TIMES
+                                DEPENDING ON
+                                  WHT-HOLD-COUNT
+                                    INDEXED BY HOLD-IX.
+               10  HOLD-REGION-NUM         PIC 9.
+               10  HOLD-ANNIV              PIC X.
+               10  HOLD-REGION             PIC X(5).
+               10  HOLD-TYPE               PIC X.
+               10  HOLD-NAME               PIC X(15).
+               10  HOLD-WAGES              PIC 9(5)V99.
+               10  HOLD-OT                 PIC 9(5)V99.
+               10  HOLD-COMM               PIC 9(5)V99.
+               10  HOLD-TOTAL              PIC 9(5)V99.
 ********
 ********  STORES THE NAME OF EACH REGION
 ********
@@ -188,7 +260,8 @@
 ********  THE REGION HAS 0 SALES.
 ********
        01  REGION-SALES-TABLE.
-           05  REGION-DATA         OCCURS 4 TIMES.
+           05  REGION-DATA         OCCURS 4 TIMES
+                                   INDEXED BY REG-IX.
                10  REGION-NAME       PIC X(5).
                10  REGION-MANAGER    PIC X(15).
                10  REGION-SALARY     PIC 9(4)V99.
@@ -221,6 +294,11 @@
        01  GRAND-TOTAL-FIELDS.
            05  GRAND-TOTAL-EMP       PIC 9(7)V99   COMP-3  VALUE 0.
            05  GRAND-TOTAL-MGMT      PIC 9(7)V99   COMP-3  VALUE 0.
+           05  WS-CONTROL-TOTAL-COMBINED
+                                     PIC 9(8)V99   COMP-3  VALUE 0.
+           05  WS-CONTROL-TOTAL-SW   PIC X(01)             VALUE 'N'.
+               88  CONTROL-TOTAL-OUT-OF-BALANCE             VALUE 'Y'.
+               88  CONTROL-TOTAL-IN-BALANCE                 VALUE 'N'.
 ********
 ********  USED FOR CALCULATING OVERTIME FOR ANY HOURLY EMPLOYEE
 ********  WHOSE HOURS EXCEEDS 40
@@ -256,6 +334,16 @@
            05  WA-EMP-BONUS          PIC X(2).
            05  FILLER                PIC X(3).
 ********
+********  CENTURY-WINDOWED (4-DIGIT) VERSION OF WA-EMP-HIRE-YEAR, SET
+********  BY P00931-WINDOW-HIRE-YEAR SO HIRE-DATE-DRIVEN LOGIC CAN
+********  COMPARE AGAINST THE 4-DIGIT WS-CDT-D-YEAR.
+********
+       01  WS-CENTURY-WINDOW.
+           05  WS-CENTURY-PIVOT      PIC 9(2)     VALUE 50.
+           05  WS-EMP-HIRE-CENTURY   PIC 9(2)     VALUE 0.
+       01  WS-EMP-HIRE-YEAR-4        PIC 9(4)     VALUE 0.
+       01  WS-ANNIVERSARY-BONUS-AMT  PIC 9(3)V99  COMP-3 VALUE 100.00.
+********
 ********  EMPLOYEE SALARY AREA. EMPLOYEE DATA IS REDEFINED
 ********  BASED ON ONE OF THE 3 EMPLOYEE TYPES, HOURLY, SALES OR
 ********  MANAGEMENT.
@@ -385,6 +473,35 @@
            05  FILLER             PIC X(54)     VALUE SPACES.
            05  MGMT-GRAND-TOTAL   PIC ZZZZZZ9.99.
 *********
+*********  SCENARIO ACTIVITY REPORT
+*********
+       01  SCEN-HDR1.
+           05  FILLER      PIC X(2)   VALUE SPACES.
+           05  FILLER      PIC X(10)  VALUE 'RUN DATE  '.
+           05  SCEN-RUN-MONTH
+                           PIC Z9.
+           05  FILLER      PIC X      VALUE '/'.
+           05  SCEN-RUN-DAY
+                           PIC 99.
+           05  FILLER      PIC X      VALUE '/'.
+           05  SCEN-RUN-YEAR
+                           PIC 99.
+           05  FILLER      PIC X(8)   VALUE SPACES.
+           05  FILLER      PIC X(24)  VALUE 'SCENARIO ACTIVITY REPORT'.
+           05  FILLER      PIC X(17)  VALUE SPACES.
+           05  FILLER      PIC X(05)  VALUE 'PAGE '.
+           05  SCEN-PAGE   PIC ZZ9.
+       01  SCEN-HDR2.
+           05  FILLER      PIC XX     VALUE SPACES.
+           05  FILLER      PIC X(8)   VALUE 'SCENARIO'.
+           05  FILLER      PIC X(4)   VALUE SPACES.
+           05  FILLER      PIC X(11)  VALUE 'DESCRIPTION'.
+       01  SCEN-DETAIL.
+           05  FILLER             PIC X(2)      VALUE SPACES.
+           05  SCEN-DTL-NUMBER    PIC ZZ9.
+           05  FILLER             PIC X(7)      VALUE SPACES.
+           05  SCEN-DTL-DESC      PIC X(30).
+*********
 *********  ERROR MESSAGE LINE
 *********
        01  ERROR-LINE             PIC X(80).
@@ -440,6 +557,8 @@
 
            05  WMF-CUSTOMR-STATUS      PIC X(02)   VALUE '00'.
            05  WMF-PENDORD-STATUS      PIC X(02)   VALUE '00'.
+           05  WMF-CUST-FOUND-SW       PIC X(01)   VALUE 'N'.
+           05  WMF-CATEGORY-FOUND-SW   PIC X(01)   VALUE 'N'.
            05  WMF-DATE-MMDDYY         PIC X(08)   VALUE SPACES.
 PWB305     05  WMF-MAX-DAYS            PIC S9(03)  VALUE +366.
 PWB305     05  WMF-MAX-DAYS-PER-MTH    PIC  9(03)  VALUE 31.
@@ -494,6 +613,12 @@ PWB305     05  WS-CDT-TIME-R           PIC X(08).
 PWB305     05  FILLER                  PIC X(01).
 PWB305     05  FILLER                  PIC X(04).
 
+      *****************************************************************
+      *  EMPSTAT HEADER/TRAILER CONTROL RECORD (SHARED WITH RVWKSORT) *
+      *****************************************************************
+
+           COPY EMPSTHDR.
+
            COPY SALESCMP.
 
       *****************************************************************
@@ -545,19 +670,13 @@ PWB305     05  FILLER                  PIC X(04).
       *    PARAMETER RECORD ARRAY                                     *
       *****************************************************************
        01  WS-PARAMETER-RECORD-ARRAY.
-           05  WPRA-RECORD             OCCURS 500 TIMES
+           05  WPRA-RECORD             OCCURS 1 TO 2000 TIMES
+                                       DEPENDING ON
+                                         WS-PARAMETER-RECORDS-IN
+                                           INDEXED BY WPRA-IX
                                        PIC X(80).
 
 
-      *****************************************************************
-      *    VSAM FILE DEFINITIONS                                      *
-      *****************************************************************
-
-KCS305**** COPY VPENDORD.
-
-
-KCS305**** COPY VCUSTOMR.
-
 
 
       *****************************************************************
@@ -583,7 +702,7 @@ KCS305**** COPY VCUSTOMR.
            03  FILLER                  PIC X(8)  VALUE 'ORDER'.
            03  FILLER                  PIC X     VALUE '('.
            03  FILLER                  PIC X(8)  VALUE 'ORDKEY'.
-           03  FILLER                  PIC XX    VALUE ' ='.
+           03  FILLER                  PIC XX    VALUE 'EQ'.
            03  OSQ-ORDER-KEY.
                05  OSQ-ORDER-PREFIX    PIC 9(5)  VALUE ZEROES.
                05  OSQ-ORDER-NUMBER    PIC 9(10) VALUE ZEROES.
@@ -693,6 +812,10 @@ KCS305**** COPY VCUSTOMR.
                88  PDA-IMS-ERROR                       VALUE 'IMS'.
                88  PDA-MQSERIES-ERROR                  VALUE 'MQS'.
 
+           05  WS-PDA-ERROR-SEVERITY   PIC X(01)       VALUE 'F'.
+               88  PDA-FATAL-ERROR                     VALUE 'F'.
+               88  PDA-WARNING-ERROR                   VALUE 'W'.
+
 
       ******************************************************************
       *    PDA FORMATTED ERROR LINES                                   *
@@ -882,6 +1005,11 @@ KCS305**** COPY VCUSTOMR.
                   'INPUT PARAMETER FILE (IPARAMS) IS EMPTY - PARAMETERS
       -           'ARE REQUIRED'.
 
+           05  WPM-INVALID-JCL-PARM.
+               10 FILLER               PIC X(80)   VALUE
+                  'EXEC PARM MUST BE SPACES OR A 5-DIGIT NUMERIC START
+      -           ' RECORD, PROCESSING SKIPPED'.
+
            05  WPM-MAX-PARAMETERS-EXCEEDED.
                10 FILLER               PIC X(48)   VALUE
                   'MAX NUMBER OF INPUT PARAMETER RECORDS EXCEEDED, '.
@@ -890,6 +1018,17 @@ KCS305**** COPY VCUSTOMR.
                10 WPM-MAX-PARAMETERS   PIC ZZZZ9.
                10 FILLER               PIC X(11)   VALUE SPACES.
 
+           05  WPM-CONTROL-TOTAL-OUT-OF-BALANCE.
+               10 FILLER               PIC X(31)   VALUE
+                  'CONTROL TOTAL OUT OF BALANCE - '.
+               10 FILLER               PIC X(04)   VALUE
+                  'EMP='.
+               10 WPM-CTL-EMP-TOTAL    PIC ZZZZZZ9.99.
+               10 FILLER               PIC X(06)   VALUE
+                  ' MGMT='.
+               10 WPM-CTL-MGMT-TOTAL   PIC ZZZZZZ9.99.
+               10 FILLER               PIC X(17)   VALUE SPACES.
+
            05  WPM-PARM-INVALID-RECORD-TYPE.
                10 FILLER               PIC X(78)   VALUE
                   'POSITION 1 - RECORD TYPE MUST BE A,C,D,S OR U '.
@@ -904,6 +1043,19 @@ KCS305**** COPY VCUSTOMR.
                10 FILLER               PIC X(78)   VALUE
                   'POSITION 3 - 12, ORDER NUMBER MUST BE NUMERIC '.
 
+           05  WPM-CUSTOMER-NOT-FOUND.
+               10 FILLER               PIC X(11)   VALUE
+                  'CUSTOMER ID'.
+               10 FILLER               PIC X(01)   VALUE SPACES.
+               10 WPM-CUSTOMER-ID-MSG  PIC X(32)   VALUE SPACES.
+               10 FILLER               PIC X(34)   VALUE
+                  ' NOT ACTIVE, ADD UNSUCCESSFUL'.
+
+           05  WPM-INVALID-CATEGORY.
+               10 FILLER               PIC X(78)   VALUE
+                  'CATEGORY/SUB-CATEGORY NOT A VALID PDA CATEGORY, ADD
+      -           ' UNSUCCESSFUL'.
+
            05  WPM-INVALID-SCENARIO-NUMBER.
                10 FILLER               PIC X(78)   VALUE
                   'POSITION 3 - 5, SCENARIO NUMBER MUST BE NUMERIC, VALU
@@ -967,6 +1119,20 @@ KCS305**** COPY VCUSTOMR.
            COPY PDACATGY.
 
 
+      *****************************************************************
+      *    STATE/TYPE POINT-OF-SALE COMMISSION BONUS TABLE             *
+      *****************************************************************
+
+           COPY SPCBONUS.
+
+
+      *****************************************************************
+      *    SCENARIO DESCRIPTION TABLE FOR THE SCENARIO ACTIVITY REPORT*
+      *****************************************************************
+
+           COPY SCENDESC.
+
+
       *****************************************************************
       *    PROGRAM INTERNAL USE ARRAYS CATEGORY, SUB-CATEGORY         *
       *****************************************************************
@@ -981,6 +1147,21 @@ KCS305**** COPY VCUSTOMR.
                10  WPCA-CATEGORY       PIC X(32).
                10  WPCA-SUB-CATEGORY   PIC X(32).
 
+      *****************************************************************
+      *    PROGRAM INTERNAL USE ARRAY - STATE/TYPE COMMISSION BONUS   *
+      *****************************************************************
+
+       01  WS-SPC-BONUS-ARRAY.
+           05  WSPC-BONUS-MAX          PIC S9(05)   COMP-3  VALUE +50.
+           05  WSPC-BONUS-COUNT        PIC S9(05)   COMP-3.
+           05  WSPC-BONUS-GRP          OCCURS 1 TO 50 TIMES
+                                       DEPENDING ON
+                                         WSPC-BONUS-COUNT
+                                           INDEXED BY WSPC-BONUS-IX.
+               10  WSPC-BONUS-STATE    PIC X(02).
+               10  WSPC-BONUS-TYPE     PIC X(03).
+               10  WSPC-BONUS-PCT      PIC 9V999.
+
 
 
       *****************************************************************
@@ -1011,7 +1192,8 @@ KCS305**** COPY VCUSTOMR.
 
        01  WS-VENDOR-ITEM-STATUS.
            05  VENDOR-ITEM-STATUS-CODE-GRP
-                                       PIC X(12).
+                                       PIC X(12)   VALUE
+                                       ' SCN SCN SCN'.
            05  VENDOR-ITEM-STATUS-CODE REDEFINES
                                        VENDOR-ITEM-STATUS-CODE-GRP
                                        OCCURS 12
@@ -1064,17 +1246,44 @@ KCS305**** COPY VCUSTOMR.
       *****************************************************************
 
        LINKAGE SECTION.
+
+      *****************************************************************
+      *    JCL EXEC PARM -- SEE THE PARM VALUE TABLE ABOVE            *
+      *    WS-MISCELLANEOUS-FIELDS FOR VALID VALUES                   *
+      *****************************************************************
+
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH      PIC S9(04)  COMP.
+           05  LS-PARM-DATA        PIC X(05).
+
        01  RECORD-DATA        PIC X(80).
        01  SALES-RECORD       PIC X(60).
 
+      *****************************************************************
+      *    IMS DL/I PCB MASK FOR THE ORDER DATABASE                   *
+      *****************************************************************
+
+       01  ORDER-PCB.
+           05  PCB-DBDNAME         PIC X(08).
+           05  PCB-SEGLEVEL        PIC X(02).
+           05  PCB-STATUS-CODE     PIC X(02).
+           05  PCB-PROC-OPTIONS    PIC X(04).
+           05  PCB-JCB-ADDRESS     PIC S9(05)   COMP.
+           05  PCB-SEGMENT-NAME    PIC X(08).
+           05  PCB-KEY-LENGTH      PIC S9(05)   COMP.
+           05  PCB-NUM-SENS-SEGS   PIC S9(05)   COMP.
+           05  PCB-KEY-FEEDBACK    PIC X(50).
+
 
 
       *****************************************************************
       *    P R O C E D U R E    D I V I S I O N                       *
       *****************************************************************
 
-       PROCEDURE DIVISION USING RECORD-DATA,
-                                SALES-RECORD.
+       PROCEDURE DIVISION USING LS-PARM-AREA,
+                                RECORD-DATA,
+                                SALES-RECORD,
+                                ORDER-PCB.
 
 
       *****************************************************************
@@ -1094,6 +1303,12 @@ KCS305**** COPY VCUSTOMR.
            INITIALIZE WS-SALES-STATUS.
            MOVE SALES-RECORD TO SALES-COMMISSION.
 
+           PERFORM  P00045-EDIT-JCL-PARM
+               THRU P00045-EDIT-JCL-PARM-EXIT.
+
+           IF JCL-PARM-ERROR-FOUND
+               GOBACK.
+
            CALL WBCI0075.
            PERFORM  P00050-INITIALIZE
                THRU P00050-INITIALIZE-EXIT.
@@ -1116,6 +1331,58 @@ KCS305**** COPY VCUSTOMR.
            EXIT.
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00045-EDIT-JCL-PARM                           *
+      *                                                               *
+      *    FUNCTION :  VALIDATE THE JCL EXEC PARM (LS-PARM-AREA)      *
+      *                AGAINST THE PARM VALUE TABLE DOCUMENTED ABOVE  *
+      *                WS-MISCELLANEOUS-FIELDS BEFORE ANY OTHER       *
+      *                PROCESSING BEGINS.  SPACES OR A 5-DIGIT        *
+      *                NUMERIC VALUE ARE VALID.  NON-NUMERIC OR       *
+      *                SHORTER THAN 5 CHARACTERS PRODUCES A CLEAN     *
+      *                ERROR MESSAGE AND RETURN CODE INSTEAD OF       *
+      *                LETTING RECORDS 00001/00002 RUN INTO THE       *
+      *                DOCUMENTED S0C7 ABENDS.                        *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00045-EDIT-JCL-PARM.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER         TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE 'N'                    TO WS-JCL-PARM-ERROR-SW.
+
+           IF LS-PARM-LENGTH = +0
+               NEXT SENTENCE
+           ELSE
+           IF LS-PARM-DATA = SPACES
+               NEXT SENTENCE
+           ELSE
+           IF LS-PARM-LENGTH < +5
+               MOVE 'Y'                TO WS-JCL-PARM-ERROR-SW
+           ELSE
+           IF LS-PARM-DATA NOT NUMERIC
+               MOVE 'Y'                TO WS-JCL-PARM-ERROR-SW
+           ELSE
+               NEXT SENTENCE.
+
+           IF JCL-PARM-ERROR-FOUND
+               MOVE WPM-INVALID-JCL-PARM
+                                       TO WMF-MESSAGE-AREA
+               DISPLAY WMF-MESSAGE-AREA
+               MOVE 16                 TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE     TO RETURN-CODE.
+
+       P00045-EDIT-JCL-PARM-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00050-INITIALIZE                              *
@@ -1140,12 +1407,42 @@ KCS305**** COPY VCUSTOMR.
 
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
 
+      *****************************************************************
+      *    LOAD THE STANDARD CATEGORY / SUB-CATEGORY TABLE             *
+      *****************************************************************
+
+           PERFORM  P00060-LOAD-CATEGORY-TABLE
+               THRU P00060-LOAD-CATEGORY-TABLE-EXIT.
+
+      *****************************************************************
+      *    CROSS-WALK THE VENDOR ITEM STATUS FEED TO CORPORATE        *
+      *****************************************************************
+
+           PERFORM  P00065-XLATE-ITEM-STATUS
+               THRU P00065-XLATE-ITEM-STATUS-EXIT.
+
+
+           PERFORM 9000-OPEN.
 
+      *****************************************************************
+      *    DETERMINE CHECKPOINT/RESTART POINT FOR THE PARAMETER FILE  *
+      *****************************************************************
+
+           PERFORM  P00066-CHECK-RESTART-POINT
+               THRU P00066-CHECK-RESTART-POINT-EXIT.
+
+      *****************************************************************
+      *    LOAD THE STATE/TYPE COMMISSION BONUS TABLE                 *
+      *****************************************************************
+
+           PERFORM  P00067-LOAD-SPC-BONUS-TABLE
+               THRU P00067-LOAD-SPC-BONUS-TABLE-EXIT.
 
            IF WMF-CUSTOMR-STATUS = '00'
-               PERFORM 9000-OPEN
+               NEXT SENTENCE
            ELSE
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'F'               TO WS-PDA-ERROR-SEVERITY
                MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
                MOVE 'P00050'           TO WPGE-PARAGRAPH
                MOVE 'VCUSTOMR'         TO WPM-VSAM-ERROR-FILE
@@ -1155,14 +1452,11 @@ KCS305**** COPY VCUSTOMR.
                PERFORM  P99500-PDA-ERROR
                    THRU P99500-PDA-ERROR-EXIT.
 
-           PERFORM P00800-CALC-COMMISSION
-                   THRU P00800-CALC-COMMISSION-EXIT.
-
-
            IF WMF-PENDORD-STATUS = '00'
-               GO TO P00050-INITIALIZE-EXIT
+               NEXT SENTENCE
            ELSE
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'F'               TO WS-PDA-ERROR-SEVERITY
                MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
                MOVE 'P00050'           TO WPGE-PARAGRAPH
                MOVE 'VPENDORD'         TO WPM-VSAM-ERROR-FILE
@@ -1178,7 +1472,13 @@ KCS305**** COPY VCUSTOMR.
       *****************************************************************
 
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
 
            PERFORM  P80000-READ-PARAMETERS
@@ -1186,6 +1486,7 @@ KCS305**** COPY VCUSTOMR.
 
            IF END-OF-PARM-FILE
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'F'               TO WS-PDA-ERROR-SEVERITY
                MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
                MOVE 'P00050'           TO WPGE-PARAGRAPH
                MOVE WPM-PARAMETER-FILE-EMPTY
@@ -1196,6 +1497,206 @@ KCS305**** COPY VCUSTOMR.
        P00050-INITIALIZE-EXIT.
            EXIT.
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00060-LOAD-CATEGORY-TABLE                     *
+      *                                                               *
+      *    FUNCTION :  LOAD WS-PDA-CATEGORY-ARRAY FROM THE STANDARD   *
+      *                CATEGORY / SUB-CATEGORY SEED TABLE             *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE                              *
+      *                                                               *
+      *****************************************************************
+
+       P00060-LOAD-CATEGORY-TABLE.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE PDA-CATEGORY-SEED-COUNT
+                                       TO WPCA-CATEGORY-COUNT.
+
+           PERFORM VARYING WS-SUB FROM +1 BY +1
+                   UNTIL WS-SUB > WPCA-CATEGORY-COUNT
+               MOVE PDA-SEED-CATEGORY (WS-SUB)
+                                       TO WPCA-CATEGORY (WS-SUB)
+               MOVE PDA-SEED-SUB-CATEGORY (WS-SUB)
+                                       TO WPCA-SUB-CATEGORY (WS-SUB)
+           END-PERFORM.
+
+       P00060-LOAD-CATEGORY-TABLE-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00065-XLATE-ITEM-STATUS                       *
+      *                                                               *
+      *    FUNCTION :  TRANSLATE WS-VENDOR-ITEM-STATUS (THE VENDOR    *
+      *                FEED'S BLANK/S/C/N CODES) INTO THE CORPORATE   *
+      *                MASTER A/B/D/I CODES IN WS-ITEM-STATUS-ARRAY,  *
+      *                THEN PROPAGATE THE RESULT TO THE LINKAGE COPY  *
+      *                FOR DOWNSTREAM CALLERS                         *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE                              *
+      *                                                               *
+      *****************************************************************
+
+       P00065-XLATE-ITEM-STATUS.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE WS-NUMBER-OF-ENTRIES   TO WS-SAVE-NUMBER-OF-ENTRIES.
+           MOVE +12                    TO WS-NUMBER-OF-ENTRIES.
+
+           PERFORM VARYING STATUS-INDEX FROM 1 BY 1
+                   UNTIL STATUS-INDEX > 12
+               EVALUATE VENDOR-ITEM-STATUS-CODE (STATUS-INDEX)
+                   WHEN SPACE
+                       MOVE 'A'        TO WISA-ITEM-STATUS
+                                          (STATUS-INDEX)
+                   WHEN 'S'
+                       MOVE 'I'        TO WISA-ITEM-STATUS
+                                          (STATUS-INDEX)
+                   WHEN 'C'
+                       MOVE 'D'        TO WISA-ITEM-STATUS
+                                          (STATUS-INDEX)
+                   WHEN 'N'
+                       MOVE 'B'        TO WISA-ITEM-STATUS
+                                          (STATUS-INDEX)
+                   WHEN OTHER
+                       MOVE 'A'        TO WISA-ITEM-STATUS
+                                          (STATUS-INDEX)
+               END-EVALUATE
+           END-PERFORM.
+
+           MOVE WISA-ITEM-STATUS-GRP   TO LISA-ITEM-STATUS-GRP.
+
+       P00065-XLATE-ITEM-STATUS-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00066-CHECK-RESTART-POINT                     *
+      *                                                               *
+      *    FUNCTION :  READ CHECKPOINT-FILE FOR THIS PROGRAM'S STEP.  *
+      *                IF NO RECORD EXISTS, THIS IS THE FIRST RUN --  *
+      *                WRITE A FRESH ONE AND START AT RECORD 1.  IF   *
+      *                THE LAST RUN WAS LEFT IN-PROGRESS, RESUME      *
+      *                JUST PAST THE LAST PARAMETER RECORD SUCCESS-   *
+      *                FULLY PROCESSED.  IF THE LAST RUN COMPLETED,   *
+      *                THIS IS A NEW RUN -- START OVER AT RECORD 1.   *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE                              *
+      *                                                               *
+      *****************************************************************
+
+       P00066-CHECK-RESTART-POINT.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE 'P94COMM'              TO CKPT-LAST-STEP.
+
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF CHECKPOINT-NOT-FOUND
+               MOVE +1                  TO WS-RESTART-START
+               MOVE 0                   TO CKPT-LAST-PARM-RECORD
+               MOVE 'I'                 TO CKPT-STATUS
+               COMPUTE CKPT-RUN-DATE = (WS-CDT-D-YEAR * 10000)
+                   + (WS-CDT-D-MONTH * 100) + WS-CDT-D-DAY
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               IF CKPT-STEP-IN-PROGRESS
+                   COMPUTE WS-RESTART-START = CKPT-LAST-PARM-RECORD + 1
+               ELSE
+                   MOVE +1              TO WS-RESTART-START
+                   MOVE 0               TO CKPT-LAST-PARM-RECORD
+               END-IF
+               MOVE 'I'                 TO CKPT-STATUS
+               COMPUTE CKPT-RUN-DATE = (WS-CDT-D-YEAR * 10000)
+                   + (WS-CDT-D-MONTH * 100) + WS-CDT-D-DAY
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+
+       P00066-CHECK-RESTART-POINT-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00067-LOAD-SPC-BONUS-TABLE                    *
+      *                                                               *
+      *    FUNCTION :  LOAD WS-SPC-BONUS-ARRAY FROM THE STATE/TYPE    *
+      *                COMMISSION BONUS SEED TABLE                    *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE                              *
+      *                                                               *
+      *****************************************************************
+
+       P00067-LOAD-SPC-BONUS-TABLE.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE SPC-BONUS-SEED-COUNT   TO WSPC-BONUS-COUNT.
+
+           PERFORM VARYING WS-SUB FROM +1 BY +1
+                   UNTIL WS-SUB > WSPC-BONUS-COUNT
+               MOVE SPC-SEED-STATE (WS-SUB)
+                                       TO WSPC-BONUS-STATE (WS-SUB)
+               MOVE SPC-SEED-TYPE (WS-SUB)
+                                       TO WSPC-BONUS-TYPE (WS-SUB)
+               MOVE SPC-SEED-BONUS-PCT (WS-SUB)
+                                       TO WSPC-BONUS-PCT (WS-SUB)
+           END-PERFORM.
+
+       P00067-LOAD-SPC-BONUS-TABLE-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00070-WRITE-TRACE-RECORD                      *
+      *                                                               *
+      *    FUNCTION :  CAPTURE THE CURRENT WS-COUNTER CALL-DEPTH AND  *
+      *                ITS RUN HIGH-WATER MARK TO TRACE-FILE SO       *
+      *                SUPPORT HAS A PARAGRAPH-NESTING DEPTH TO LOOK  *
+      *                AT ON ABEND, OR FOR ANY NORMAL RUN ON REQUEST  *
+      *                                                               *
+      *    CALLED BY:  P00100-END-OF-JOB, P99500-PDA-ERROR            *
+      *                                                               *
+      *****************************************************************
+
+       P00070-WRITE-TRACE-RECORD.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE WS-COUNTER             TO WTL-CURRENT-DEPTH.
+           MOVE WS-COUNTER-HWM         TO WTL-HWM-DEPTH.
+           MOVE WS-TRACE-LINE          TO TRACE-PRINT-RECORD.
+           WRITE TRACE-PRINT-RECORD.
+
+       P00070-WRITE-TRACE-RECORD-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
 
       *****************************************************************
       *                                                               *
@@ -1215,19 +1716,60 @@ KCS305**** COPY VCUSTOMR.
       *****************************************************************
 
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
+           PERFORM  P00070-WRITE-TRACE-RECORD
+               THRU P00070-WRITE-TRACE-RECORD-EXIT.
 
+      *****************************************************************
+      *    MARK THIS STEP'S CHECKPOINT COMPLETE SO A FUTURE RUN       *
+      *    STARTS A NEW PASS INSTEAD OF RESUMING A FINISHED ONE       *
+      *****************************************************************
+
+           MOVE 'P94COMM'              TO CKPT-LAST-STEP.
+           MOVE WS-PARAMETER-RECORDS-IN
+                                        TO CKPT-LAST-PARM-RECORD.
+           MOVE 'C'                    TO CKPT-STATUS.
+           REWRITE CHECKPOINT-RECORD.
+
+      *****************************************************************
+      *    9900-CLOSE ALWAYS RUNS SO THE EMPSTAT TRAILER IS WRITTEN   *
+      *    AND ALL 7 FILES ARE CLOSED ON EVERY NORMAL RUN.  ONLY      *
+      *    AFTER IT RUNS DO WMF-CUSTOMR-STATUS/WMF-PENDORD-STATUS     *
+      *    HOLD THE ACTUAL CLOSE STATUS - BEFORE THIS POINT THEY MAY *
+      *    STILL CARRY A STALE VALUE LEFT BY AN ORDINARY MID-RUN     *
+      *    LOOKUP AGAINST CUSTOMER-FILE/PENDORD-FILE.                *
+      *****************************************************************
 
+           PERFORM 9900-CLOSE.
 
            IF WMF-CUSTOMR-STATUS = '00'
-               PERFORM 9900-CLOSE
+               NEXT SENTENCE
            ELSE
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'W'               TO WS-PDA-ERROR-SEVERITY
                MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
                MOVE 'P00100'           TO WPGE-PARAGRAPH
                MOVE 'VCUSTOMR'         TO WPM-VSAM-ERROR-FILE
@@ -1242,6 +1784,7 @@ KCS305**** COPY VCUSTOMR.
                NEXT SENTENCE
            ELSE
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'W'               TO WS-PDA-ERROR-SEVERITY
                MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
                MOVE 'P00100'           TO WPGE-PARAGRAPH
                MOVE 'VPENDORD'         TO WPM-VSAM-ERROR-FILE
@@ -1273,19 +1816,61 @@ KCS305**** COPY VCUSTOMR.
       *    PERFORM INPUT PARAMETER PROCESS -- IF ERROR FOUND, EXIT    *
       *****************************************************************
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
            PERFORM  P00600-PRIMARY-WORK-LIST
                THRU P00600-PRIMARY-WORK-LIST-EXIT.
@@ -1293,6 +1878,9 @@ KCS305**** COPY VCUSTOMR.
            IF ERROR-FOUND
                GO TO P00500-MAIN-PROCESS-EXIT.
 
+           PERFORM  P00900-EMPLOYEE-COMPENSATION
+               THRU P00900-EMPLOYEE-COMPENSATION-EXIT.
+
        P00500-MAIN-PROCESS-EXIT.
            SUBTRACT 1 FROM WS-COUNTER.
            SUBTRACT 1 FROM WS-COUNTER.
@@ -1325,19 +1913,61 @@ KCS305**** COPY VCUSTOMR.
 
        P00600-PRIMARY-WORK-LIST.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
       *****************************************************************
       *    PROCESS PARAMETERS UNTIL END OF FILE                       *
@@ -1359,9 +1989,12 @@ KCS305**** COPY VCUSTOMR.
 
            MOVE SPACES                 TO WMF-ACTIVE-SCENARIOS.
 
+           PERFORM  P00650-RESCAN-PRIOR-PARMS
+               THRU P00650-RESCAN-PRIOR-PARMS-EXIT.
+
            PERFORM  P00660-EDIT-PARMS
                THRU P00660-EDIT-PARMS-EXIT
-                   VARYING WS-SUB1 FROM +1 BY +1
+                   VARYING WS-SUB1 FROM WS-RESTART-START BY +1
                        UNTIL WS-SUB1 > WS-PARAMETER-RECORDS-IN.
 
            IF ERROR-FOUND
@@ -1373,7 +2006,8 @@ KCS305**** COPY VCUSTOMR.
       *****************************************************************
 
            IF WS-USERID-PARM-COUNT     > ZEROES
-               NEXT SENTENCE
+               PERFORM  P00640-VALIDATE-USERID
+                   THRU P00640-VALIDATE-USERID-EXIT
            ELSE
                MOVE WPM-USERID-PARM-REQUIRED
                                        TO WMF-MESSAGE-AREA
@@ -1411,19 +2045,61 @@ KCS305**** COPY VCUSTOMR.
 
        P00630-LOAD-PARM-ARRAY.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
       *****************************************************************
       *    CHECK FOR MAXIMUM PARAMETER RECORDS ALLOWED                *
@@ -1434,6 +2110,7 @@ KCS305**** COPY VCUSTOMR.
 
            IF WS-SUB1                  >  WS-MAX-PARAMETERS
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'F'               TO WS-PDA-ERROR-SEVERITY
                MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
                MOVE 'P00630'           TO WPGE-PARAGRAPH
                MOVE WS-MAX-PARAMETERS  TO WPM-MAX-PARAMETERS
@@ -1470,6 +2147,93 @@ KCS305**** COPY VCUSTOMR.
            EXIT.
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00640-VALIDATE-USERID                         *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO INVOKE STORED PROCEDURE PDASP2 TO   *
+      *                VALIDATE THE USER ID PARAMETER AND ITS ACTIVE  *
+      *                SCENARIO AUTHORIZATIONS AGAINST THE PDA APP.   *
+      *                                                               *
+      *    CALLED BY:  P00600-PRIMARY-WORK-LIST                       *
+      *                                                               *
+      *****************************************************************
+
+       P00640-VALIDATE-USERID.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE WMF-USERID              TO PDASP2-USERID.
+           MOVE WMF-ACTIVE-SCENARIOS    TO PDASP2-ACTIVE-SCENARIOS.
+
+           CALL 'PDASP2'                USING PDASP2-USERID,
+                                               PDASP2-ACTIVE-SCENARIOS,
+                                               PDASP2-STATUS.
+
+           IF PDASP2-STATUS             = '0000'
+               NEXT SENTENCE
+           ELSE
+               MOVE WMF-USERID          TO WPM-USERID-VALUE
+               MOVE WPM-USERID-NOT-FOUND
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P99400-ERROR-ROUTINE
+                   THRU P99400-ERROR-ROUTINE-EXIT.
+
+       P00640-VALIDATE-USERID-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00650-RESCAN-PRIOR-PARMS                     *
+      *                                                               *
+      *    FUNCTION :  ON A RESTART, WS-RESTART-START SKIPS THE MAIN  *
+      *                EDIT LOOP PAST THE PARAMETER RECORDS ALREADY   *
+      *                PROCESSED ON THE PRIOR RUN.  WS-USERID-PARM-   *
+      *                COUNT AND WMF-ACTIVE-SCENARIOS ARE NOT THEM-   *
+      *                SELVES CHECKPOINTED, SO THIS RE-SCANS RECORDS  *
+      *                1 THRU WS-RESTART-START - 1 TO REBUILD THOSE   *
+      *                TWO ACCUMULATORS FROM THE RECORDS ALREADY ON   *
+      *                THE IN-MEMORY ARRAY -- WITHOUT REPEATING ANY   *
+      *                IMS/DB2 SIDE EFFECT OR RE-EDITING THE RECORD,  *
+      *                BOTH OF WHICH ALREADY HAPPENED LAST RUN.       *
+      *                                                               *
+      *    CALLED BY:  P00600-PARAMETER-PROCESS                       *
+      *                                                               *
+      *****************************************************************
+
+       P00650-RESCAN-PRIOR-PARMS.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           IF WS-RESTART-START > +1
+               PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                       UNTIL WS-SUB1 > WS-RESTART-START - 1
+                   MOVE WPRA-RECORD (WS-SUB1)
+                                       TO WS-PARAMETER-RECORD
+                   IF WPR-USERID
+                       ADD +1          TO WS-USERID-PARM-COUNT
+                   END-IF
+                   IF WPR-SCENARIO                         AND
+                      (WPR-SCENARIO-NUMBER NUMERIC)         AND
+                      (WPR-SCENARIO-NUMBER-R > 0)           AND
+                      (WPR-SCENARIO-NUMBER-R < 251)
+                       MOVE 'Y'        TO WMF-ACTIVE-SCENARIOS-R
+                                             (WPR-SCENARIO-NUMBER-R)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       P00650-RESCAN-PRIOR-PARMS-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00660-EDIT-PARMS                              *
@@ -1482,19 +2246,61 @@ KCS305**** COPY VCUSTOMR.
 
        P00660-EDIT-PARMS.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
            MOVE 'N'                    TO WS-PARM-ERROR-FOUND-SW.
            MOVE WPRA-RECORD (WS-SUB1)  TO WS-PARAMETER-RECORD.
@@ -1535,6 +2341,84 @@ KCS305**** COPY VCUSTOMR.
            ELSE
                    NEXT SENTENCE.
 
+      *****************************************************************
+      *    FOR ACTION A= ADD ORDER, THE CUSTOMER ON THE ORDER MUST    *
+      *    BE ON FILE AND ACTIVE                                      *
+      *****************************************************************
+
+           IF WPR-ADD-ORDER
+               MOVE WMF-CUSTOMER-ID        TO CUST-CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   KEY IS CUST-CUSTOMER-ID
+                   INVALID KEY
+                       MOVE 'N'            TO WMF-CUST-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y'                TO WMF-CUST-FOUND-SW
+               END-READ
+               IF  WMF-CUST-FOUND-SW = 'Y' AND CUST-ACTIVE
+                   NEXT SENTENCE
+               ELSE
+                   MOVE WMF-CUSTOMER-ID    TO WPM-CUSTOMER-ID-MSG
+                   MOVE WPM-CUSTOMER-NOT-FOUND
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+           ELSE
+                   NEXT SENTENCE.
+
+      *****************************************************************
+      *    FOR ACTION A= ADD ORDER, THE CATEGORY / SUB-CATEGORY MUST  *
+      *    BE A VALID PDA STANDARD CATEGORY/SUB-CATEGORY PAIR         *
+      *****************************************************************
+
+           IF WPR-ADD-ORDER
+               MOVE 'N'                   TO WMF-CATEGORY-FOUND-SW
+               SET WPCA-CAT-IX            TO 1
+               SEARCH WPCA-CATEGORY-GRP
+                   AT END
+                       MOVE 'N'            TO WMF-CATEGORY-FOUND-SW
+                   WHEN WPCA-CATEGORY (WPCA-CAT-IX) = WMF-CATEGORY
+                    AND WPCA-SUB-CATEGORY (WPCA-CAT-IX)
+                                           = WMF-SUB-CATEGORY
+                       MOVE 'Y'            TO WMF-CATEGORY-FOUND-SW
+               END-SEARCH
+               IF  WMF-CATEGORY-FOUND-SW = 'Y'
+                   NEXT SENTENCE
+               ELSE
+                   MOVE WPM-INVALID-CATEGORY
+                                       TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+           ELSE
+                   NEXT SENTENCE.
+
+      *****************************************************************
+      *    FOR ACTION C= CHANGE ORDER OR D= DELETE ORDER, THE ORDER    *
+      *    NUMBER MUST ALREADY BE ON THE PENDING ORDER FILE            *
+      *****************************************************************
+
+           IF WPR-CHANGE-ORDER OR WPR-DELETE-ORDER
+               MOVE WPR-ORDER-NUMBER-R     TO PEND-ORDER-NUMBER
+               READ PENDORD-FILE
+                   KEY IS PEND-ORDER-NUMBER
+                   INVALID KEY
+                       IF WPR-CHANGE-ORDER
+                           MOVE WPR-ORDER-NUMBER
+                                       TO WPM-ORDER-NUMBER-CHG
+                           MOVE WPM-ORDER-NOT-FOUND-CHANGE
+                                       TO WMF-MESSAGE-AREA
+                       ELSE
+                           MOVE WPR-ORDER-NUMBER
+                                       TO WPM-ORDER-NUMBER-DEL
+                           MOVE WPM-ORDER-NOT-FOUND-DELETE
+                                       TO WMF-MESSAGE-AREA
+                       END-IF
+                       PERFORM  P00700-PARM-ERROR
+                           THRU P00700-PARM-ERROR-EXIT
+               END-READ
+           ELSE
+                   NEXT SENTENCE.
+
       *****************************************************************
       *    FOR ACTION S= SCENARIO,                                    *
       *    A 3 POSITION NUMERIC SCENARIO NUMBER IS REQUIRED           *
@@ -1579,6 +2463,25 @@ KCS305**** COPY VCUSTOMR.
            ELSE
                    NEXT SENTENCE.
 
+      *****************************************************************
+      *    IF THE RECORD EDITED CLEAN, APPLY THE ADD/CHANGE/DELETE    *
+      *    AGAINST THE IMS ORDER DATABASE                              *
+      *****************************************************************
+
+           IF NOT-PARM-ERROR-FOUND
+               PERFORM  P00670-PROCESS-ORDER
+                   THRU P00670-PROCESS-ORDER-EXIT.
+
+      *****************************************************************
+      *    CHECKPOINT THIS PARAMETER RECORD AS THE LAST ONE STARTED   *
+      *    SO A RESTART RESUMES JUST PAST IT                          *
+      *****************************************************************
+
+           MOVE 'P94COMM'              TO CKPT-LAST-STEP.
+           MOVE WS-SUB1                TO CKPT-LAST-PARM-RECORD.
+           MOVE 'I'                    TO CKPT-STATUS.
+           REWRITE CHECKPOINT-RECORD.
+
        P00660-EDIT-PARMS-EXIT.
            SUBTRACT 1 FROM WS-COUNTER.
            SUBTRACT 1 FROM WS-COUNTER.
@@ -1596,6 +2499,187 @@ KCS305**** COPY VCUSTOMR.
            SUBTRACT 1 FROM WS-COUNTER.
            EXIT.
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00670-PROCESS-ORDER                           *
+      *                                                               *
+      *    FUNCTION :  ROUTE AN EDITED A/C/D PARAMETER RECORD TO THE  *
+      *                PROPER DL/I CALL AGAINST THE ORDER DATABASE    *
+      *                                                               *
+      *    CALLED BY:  P00660-EDIT-PARMS                              *
+      *                                                               *
+      *****************************************************************
+
+       P00670-PROCESS-ORDER.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           IF WPR-ADD-ORDER
+               PERFORM  P00672-ADD-ORDER-SEGMENT
+                   THRU P00672-ADD-ORDER-SEGMENT-EXIT
+           ELSE
+           IF WPR-CHANGE-ORDER
+               PERFORM  P00674-CHANGE-ORDER-SEGMENT
+                   THRU P00674-CHANGE-ORDER-SEGMENT-EXIT
+           ELSE
+           IF WPR-DELETE-ORDER
+               PERFORM  P00676-DELETE-ORDER-SEGMENT
+                   THRU P00676-DELETE-ORDER-SEGMENT-EXIT
+           ELSE
+               NEXT SENTENCE.
+
+       P00670-PROCESS-ORDER-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00672-ADD-ORDER-SEGMENT                       *
+      *                                                               *
+      *    FUNCTION :  ISRT A NEW ORDER SEGMENT AND ITS ORDER-ITEM    *
+      *                CHILD SEGMENT UNDER THE ORDER DATABASE         *
+      *                                                               *
+      *    CALLED BY:  P00670-PROCESS-ORDER                           *
+      *                                                               *
+      *****************************************************************
+
+       P00672-ADD-ORDER-SEGMENT.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE SPACES                 TO ORDER-SEGMENT.
+           MOVE ZEROES                 TO ORD-ORDER-PREFIX.
+           MOVE WPR-ORDER-NUMBER-R     TO ORD-ORDER-NUMBER.
+           MOVE WMF-CUSTOMER-ID        TO ORD-CUSTOMER-ID.
+           MOVE WMF-CATEGORY           TO ORD-CATEGORY.
+           MOVE WMF-SUB-CATEGORY       TO ORD-SUB-CATEGORY.
+           MOVE WMF-USERID             TO ORD-USERID.
+           COMPUTE ORD-ORDER-DATE  = (WS-CDT-D-YEAR  * 10000)
+                                    + (WS-CDT-D-MONTH *   100)
+                                    +  WS-CDT-D-DAY.
+           MOVE WPR-ORDER-NUMBER-R     TO WS-PDASP1-ORDER-NUMBER.
+           PERFORM  P00780-GET-ORDER-TOTAL-COST
+               THRU P00780-GET-ORDER-TOTAL-COST-EXIT.
+           MOVE WMF-ORDER-TOTAL-AMOUNT TO ORD-ORDER-TOTAL-AMOUNT.
+           MOVE 'OP'                   TO ORD-ORDER-STATUS.
+
+           CALL 'CBLTDLI' USING ICF-ISRT,
+                                ORDER-PCB,
+                                ORDER-SEGMENT,
+                                ORDER-SSA-UNQUAL.
+
+           MOVE SPACES                 TO ORDER-ITEM-SEGMENT.
+           MOVE WMF-ITEM-NUMBER        TO ORI-ITEM-NUMBER.
+           MOVE WMF-ITEM-SEQ           TO ORI-ITEM-SEQ.
+           MOVE WMF-EXTENDED-PRICE     TO ORI-EXTENDED-PRICE.
+
+           MOVE WPR-ORDER-NUMBER-R     TO OSQ-ORDER-NUMBER.
+           MOVE ZEROES                 TO OSQ-ORDER-PREFIX.
+
+           CALL 'CBLTDLI' USING ICF-ISRT,
+                                ORDER-PCB,
+                                ORDER-ITEM-SEGMENT,
+                                ORDER-SSA-QUAL,
+                                ORDER-ITEM-SSA-UNQUAL.
+
+       P00672-ADD-ORDER-SEGMENT-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00674-CHANGE-ORDER-SEGMENT                    *
+      *                                                               *
+      *    FUNCTION :  GHU THE ORDER SEGMENT BY ORDER NUMBER, UPDATE  *
+      *                ITS DATA, AND REPL IT BACK TO THE ORDER DB     *
+      *                                                               *
+      *    CALLED BY:  P00670-PROCESS-ORDER                           *
+      *                                                               *
+      *****************************************************************
+
+       P00674-CHANGE-ORDER-SEGMENT.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE ZEROES                 TO OSQ-ORDER-PREFIX.
+           MOVE WPR-ORDER-NUMBER-R     TO OSQ-ORDER-NUMBER.
+
+           CALL 'CBLTDLI' USING ICF-GHU,
+                                ORDER-PCB,
+                                ORDER-SEGMENT,
+                                ORDER-SSA-QUAL.
+
+           IF PCB-STATUS-CODE = SPACES
+               MOVE WMF-CUSTOMER-ID    TO ORD-CUSTOMER-ID
+               MOVE WMF-CATEGORY       TO ORD-CATEGORY
+               MOVE WMF-SUB-CATEGORY   TO ORD-SUB-CATEGORY
+               MOVE WPR-ORDER-NUMBER-R TO WS-PDASP1-ORDER-NUMBER
+               PERFORM  P00780-GET-ORDER-TOTAL-COST
+                   THRU P00780-GET-ORDER-TOTAL-COST-EXIT
+               MOVE WMF-ORDER-TOTAL-AMOUNT
+                                       TO ORD-ORDER-TOTAL-AMOUNT
+               CALL 'CBLTDLI' USING ICF-REPL,
+                                    ORDER-PCB,
+                                    ORDER-SEGMENT,
+                                    ORDER-SSA-QUAL
+           ELSE
+               MOVE WPR-ORDER-NUMBER   TO WPM-ORDER-NUMBER-CHG
+               MOVE WPM-ORDER-NOT-FOUND-CHANGE
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P00700-PARM-ERROR
+                   THRU P00700-PARM-ERROR-EXIT.
+
+       P00674-CHANGE-ORDER-SEGMENT-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00676-DELETE-ORDER-SEGMENT                    *
+      *                                                               *
+      *    FUNCTION :  GHU THE ORDER SEGMENT BY ORDER NUMBER TO       *
+      *                POSITION, THEN DLET IT FROM THE ORDER DB       *
+      *                                                               *
+      *    CALLED BY:  P00670-PROCESS-ORDER                           *
+      *                                                               *
+      *****************************************************************
+
+       P00676-DELETE-ORDER-SEGMENT.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE ZEROES                 TO OSQ-ORDER-PREFIX.
+           MOVE WPR-ORDER-NUMBER-R     TO OSQ-ORDER-NUMBER.
+
+           CALL 'CBLTDLI' USING ICF-GHU,
+                                ORDER-PCB,
+                                ORDER-SEGMENT,
+                                ORDER-SSA-QUAL.
+
+           IF PCB-STATUS-CODE = SPACES
+               CALL 'CBLTDLI' USING ICF-DLET,
+                                    ORDER-PCB,
+                                    ORDER-SEGMENT,
+                                    ORDER-SSA-QUAL
+           ELSE
+               MOVE WPR-ORDER-NUMBER   TO WPM-ORDER-NUMBER-DEL
+               MOVE WPM-ORDER-NOT-FOUND-DELETE
+                                       TO WMF-MESSAGE-AREA
+               PERFORM  P00700-PARM-ERROR
+                   THRU P00700-PARM-ERROR-EXIT.
+
+       P00676-DELETE-ORDER-SEGMENT-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00700-PARM-ERROR                              *
@@ -1630,6 +2714,55 @@ KCS305**** COPY VCUSTOMR.
            EXIT.
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00780-GET-ORDER-TOTAL-COST                    *
+      *                                                               *
+      *    FUNCTION :  INVOKE STORED PROCEDURE PDASP1 TO OBTAIN THE   *
+      *                REAL ORDER TOTAL COST FOR COMMISSION CALC      *
+      *                                                               *
+      *    CALLED BY:  P00672-ADD-ORDER-SEGMENT,                      *
+      *                P00674-CHANGE-ORDER-SEGMENT,                   *
+      *                P00800-CALC-COMMISSION                         *
+      *                                                               *
+      *****************************************************************
+
+       P00780-GET-ORDER-TOTAL-COST.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+      *    CALLER SETS WS-PDASP1-ORDER-NUMBER TO THE ORDER BEING
+      *    PRICED.  PDASP1-PREFIX-R IS ONLY 5 DIGITS, SO THIS NUMERIC
+      *    MOVE KEEPS THE LOW-ORDER 5 DIGITS OF THE 10-DIGIT ORDER
+      *    NUMBER - THE STORED PROCEDURE'S CALL INTERFACE IS FIXED
+      *    AND NOT OURS TO WIDEN.
+           MOVE WS-PDASP1-ORDER-NUMBER TO PDASP1-PREFIX-R.
+
+           CALL 'PDASP1' USING PDASP1-PREFIX,
+                               PDASP1-TOTAL-COST,
+                               PDASP1-STATUS.
+
+           IF PDASP1-STATUS = SPACES OR '0000'
+               MOVE PDASP1-TOTAL-COST  TO WMF-ORDER-TOTAL-AMOUNT
+               MOVE WMF-ORDER-TOTAL-AMOUNT
+                                       TO SALES-AMT
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'F'               TO WS-PDA-ERROR-SEVERITY
+               MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
+               MOVE 'P00780'           TO WPGE-PARAGRAPH
+               MOVE 'PDASP1'           TO WPM-PROGRAM-NAME
+               MOVE PDASP1-STATUS      TO WPM-RETURN-CODE
+               MOVE WPM-PROGRAM-ERROR  TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P00780-GET-ORDER-TOTAL-COST-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00800-CALCULATE-COMMISSION                    *
@@ -1642,19 +2775,71 @@ KCS305**** COPY VCUSTOMR.
 
        P00800-CALC-COMMISSION.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+      *    THE INCOMING SALES-RECORD CARRIES NO ORDER NUMBER OF ITS
+      *    OWN (SCM-SALES-ID IS AN ALPHANUMERIC SALES ID, NOT AN
+      *    ORDER KEY), SO THIS CALL HAS NO REAL ORDER TO PRICE
+      *    AGAINST - LEAVE THE PREFIX AT ZERO RATHER THAN FABRICATE
+      *    ONE.
+           MOVE ZEROES                 TO WS-PDASP1-ORDER-NUMBER.
+
+           PERFORM  P00780-GET-ORDER-TOTAL-COST
+               THRU P00780-GET-ORDER-TOTAL-COST-EXIT.
 
            IF SALES-TYPE = "ONL"
                MOVE 25.00 TO SALES-POINT-COMMISSION
@@ -1666,14 +2851,21 @@ KCS305**** COPY VCUSTOMR.
            END-IF.
 
       * CWE-121638
-           IF (SALES-POINT-STATE = "CA" AND SALES-TYPE = "POS")
-              COMPUTE WS-SALES-POINT-COMMISSION = SALES-POINT-COMMISSION
-                          + (SALES-AMT * .01)
-               IF WS-SALES-POINT-COMMISSION > +100.00
-                   MOVE 100.00 TO WS-SALES-POINT-COMMISSION
-               END-IF
-               MOVE WS-SALES-POINT-COMMISSION TO SALES-POINT-COMMISSION
-           END-IF.
+           SET WSPC-BONUS-IX              TO 1
+           SEARCH WSPC-BONUS-GRP
+               AT END
+                   CONTINUE
+               WHEN WSPC-BONUS-STATE (WSPC-BONUS-IX) = SALES-POINT-STATE
+                AND WSPC-BONUS-TYPE (WSPC-BONUS-IX)  = SALES-TYPE
+                   COMPUTE WS-SALES-POINT-COMMISSION =
+                       SALES-POINT-COMMISSION
+                         + (SALES-AMT * WSPC-BONUS-PCT (WSPC-BONUS-IX))
+                   IF WS-SALES-POINT-COMMISSION > +100.00
+                       MOVE 100.00 TO WS-SALES-POINT-COMMISSION
+                   END-IF
+                   MOVE WS-SALES-POINT-COMMISSION
+                                       TO SALES-POINT-COMMISSION
+           END-SEARCH.
       * CWE-121638
 
            PERFORM P00850-SALES-COMP THROUGH P00850-SALES-COMP-EXIT.
@@ -1709,19 +2901,61 @@ KCS305**** COPY VCUSTOMR.
 
        P00850-SALES-COMP.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
            MOVE 'R' TO REWRITE-SW.
            MOVE SALES-COMMISSION TO SALES-REC.
@@ -1738,6 +2972,10 @@ KCS305**** COPY VCUSTOMR.
                WRITE SALES-REC FROM SALES-COMMISSION
            END-IF.
 
+           IF WA-EMP-REGION >= 1 AND WA-EMP-REGION <= 4
+               ADD SALES-AMT            TO REGION-SALES (WA-EMP-REGION)
+           END-IF.
+
 
        P00850-SALES-COMP-EXIT.
            SUBTRACT 1 FROM WS-COUNTER.
@@ -1757,6 +2995,542 @@ KCS305**** COPY VCUSTOMR.
            EXIT.
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00900-EMPLOYEE-COMPENSATION                   *
+      *                                                               *
+      *    FUNCTION :  CONTROL PARAGRAPH TO READ THE EMPLOYEE FILE,   *
+      *                BUILD HOLD-TABLE AND REGION-SALES-TABLE FROM   *
+      *                REAL EMPLOYEE / COMPENSATION DATA, AND PRINT   *
+      *                THE EMPLOYEE COMPENSATION AND REGIONAL SALES   *
+      *                REPORTS.                                       *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P00900-EMPLOYEE-COMPENSATION.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           PERFORM  P00905-INIT-REGION-TABLE
+               THRU P00905-INIT-REGION-TABLE-EXIT.
+
+           PERFORM  P00910-OPEN-EMPLOYEE-FILE
+               THRU P00910-OPEN-EMPLOYEE-FILE-EXIT.
+
+           PERFORM  P00920-READ-EMPLOYEE-PAIR
+               THRU P00920-READ-EMPLOYEE-PAIR-EXIT.
+
+           PERFORM  P00930-BUILD-HOLD-ENTRY
+               THRU P00930-BUILD-HOLD-ENTRY-EXIT
+                   UNTIL EMPLOYEE-FILE-EOF.
+
+           PERFORM  P00940-PRINT-EMPLOYEE-REPORT
+               THRU P00940-PRINT-EMPLOYEE-REPORT-EXIT.
+
+           PERFORM  P00950-PRINT-REGION-REPORT
+               THRU P00950-PRINT-REGION-REPORT-EXIT.
+
+           PERFORM  P00955-PRINT-SCENARIO-REPORT
+               THRU P00955-PRINT-SCENARIO-REPORT-EXIT.
+
+           PERFORM  P00957-RECONCILE-CONTROL-TOTALS
+               THRU P00957-RECONCILE-CONTROL-TOTALS-EXIT.
+
+           PERFORM  P00960-CLOSE-EMPLOYEE-FILE
+               THRU P00960-CLOSE-EMPLOYEE-FILE-EXIT.
+
+       P00900-EMPLOYEE-COMPENSATION-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00905-INIT-REGION-TABLE                       *
+      *    FUNCTION :  LOAD THE 4 REGION NAMES INTO REGION-SALES-TABLE*
+      *****************************************************************
+
+       P00905-INIT-REGION-TABLE.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           PERFORM VARYING REGION-SUB FROM 1 BY 1
+                   UNTIL REGION-SUB > 4
+               MOVE REGION-ID (REGION-SUB)
+                                       TO REGION-NAME (REGION-SUB)
+               MOVE SPACES             TO REGION-MANAGER (REGION-SUB)
+               MOVE ZEROES             TO REGION-SALARY (REGION-SUB)
+                                          REGION-SALES (REGION-SUB)
+               MOVE SPACES             TO REGION-COMMENT (REGION-SUB)
+           END-PERFORM.
+
+       P00905-INIT-REGION-TABLE-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00910-OPEN-EMPLOYEE-FILE                      *
+      *****************************************************************
+
+       P00910-OPEN-EMPLOYEE-FILE.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           OPEN OUTPUT EMP-REPORT-FILE.
+           OPEN OUTPUT REGION-REPORT-FILE.
+           OPEN OUTPUT SCEN-REPORT-FILE.
+           MOVE 'D'                    TO WS-EMP-RECORD-TYPE-SW.
+
+       P00910-OPEN-EMPLOYEE-FILE-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00920-READ-EMPLOYEE-PAIR                      *
+      *    FUNCTION :  EACH EMPLOYEE CONTRIBUTES 2 CONSECUTIVE 80     *
+      *                BYTE RECORDS ON EMPLOYEE-FILE -- A DEMOGRAPHIC *
+      *                RECORD (EMPLOYEE-WORK-AREA LAYOUT) FOLLOWED BY *
+      *                A SALARY RECORD (EMPLOYEE-SALARY-AREA LAYOUT). *
+      *****************************************************************
+
+       P00920-READ-EMPLOYEE-PAIR.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           READ EMPLOYEE-FILE INTO EMPLOYEE-WORK-AREA
+               AT END
+                   SET EMPLOYEE-FILE-EOF TO TRUE
+                   GO TO P00920-READ-EMPLOYEE-PAIR-EXIT
+           END-READ.
+
+           READ EMPLOYEE-FILE INTO EMPLOYEE-SALARY-AREA
+               AT END
+                   SET EMPLOYEE-FILE-EOF TO TRUE
+           END-READ.
+
+       P00920-READ-EMPLOYEE-PAIR-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00930-BUILD-HOLD-ENTRY                        *
+      *    FUNCTION :  CALCULATE ONE EMPLOYEE'S COMPENSATION AND      *
+      *                STORE IT IN HOLD-TABLE BY REGION / SEQUENCE,   *
+      *                ACCUMULATING REGION-SALES-TABLE AND THE GRAND  *
+      *                TOTAL FIELDS AS WE GO.                         *
+      *****************************************************************
+
+       P00930-BUILD-HOLD-ENTRY.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE ZEROES                 TO EMP-WAGES
+                                          OT-AMOUNT
+                                          EMP-COMPENSATION.
+           MOVE ZEROES                 TO CALC-COMMISSION.
+
+           PERFORM  P00931-WINDOW-HIRE-YEAR
+               THRU P00931-WINDOW-HIRE-YEAR-EXIT.
+
+           EVALUATE TRUE
+               WHEN HOURLY
+                   PERFORM  P00932-CALC-HOURLY-PAY
+                       THRU P00932-CALC-HOURLY-PAY-EXIT
+               WHEN SALES
+                   PERFORM  P00800-CALC-COMMISSION
+                       THRU P00800-CALC-COMMISSION-EXIT
+                   PERFORM  P00934-CALC-SALES-PAY
+                       THRU P00934-CALC-SALES-PAY-EXIT
+               WHEN MANAGEMENT
+                   PERFORM  P00936-CALC-MGMT-PAY
+                       THRU P00936-CALC-MGMT-PAY-EXIT
+           END-EVALUATE.
+
+           PERFORM  P00937-CHECK-ANNIVERSARY
+               THRU P00937-CHECK-ANNIVERSARY-EXIT.
+
+           ADD EMP-COMPENSATION        TO GRAND-TOTAL-EMP.
+
+           PERFORM  P00938-STORE-HOLD-TABLE
+               THRU P00938-STORE-HOLD-TABLE-EXIT.
+
+           PERFORM  P00920-READ-EMPLOYEE-PAIR
+               THRU P00920-READ-EMPLOYEE-PAIR-EXIT.
+
+       P00930-BUILD-HOLD-ENTRY-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00931-WINDOW-HIRE-YEAR                        *
+      *    FUNCTION :  WINDOW THE 2-DIGIT WA-EMP-HIRE-YEAR INTO A     *
+      *                4-DIGIT WS-EMP-HIRE-YEAR-4 SO HIRE-DATE-DRIVEN *
+      *                LOGIC CAN TELL A 19XX HIRE FROM A 20XX (OR     *
+      *                EVENTUALLY 21XX) HIRE.  YEARS BELOW THE PIVOT  *
+      *                WINDOW TO THE CURRENT CENTURY; YEARS AT OR     *
+      *                ABOVE IT WINDOW TO THE PRIOR CENTURY.          *
+      *****************************************************************
+
+       P00931-WINDOW-HIRE-YEAR.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           IF WA-EMP-HIRE-YEAR < WS-CENTURY-PIVOT
+               MOVE 20                 TO WS-EMP-HIRE-CENTURY
+           ELSE
+               MOVE 19                 TO WS-EMP-HIRE-CENTURY
+           END-IF.
+
+           COMPUTE WS-EMP-HIRE-YEAR-4 =
+               (WS-EMP-HIRE-CENTURY * 100) + WA-EMP-HIRE-YEAR.
+
+       P00931-WINDOW-HIRE-YEAR-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00932-CALC-HOURLY-PAY                         *
+      *****************************************************************
+
+       P00932-CALC-HOURLY-PAY.
+           COMPUTE EMP-WAGES = SA-EMP-HOURS * SA-EMP-RATE.
+
+           IF SA-EMP-HOURS > 40
+               COMPUTE OT-HOURS  = SA-EMP-HOURS - 40
+               COMPUTE OT-AMOUNT = OT-HOURS * SA-EMP-RATE * 1.5
+           ELSE
+               MOVE ZEROES          TO OT-HOURS OT-AMOUNT
+           END-IF.
+
+           ADD EMP-WAGES OT-AMOUNT  TO EMP-COMPENSATION.
+
+       P00932-CALC-HOURLY-PAY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00934-CALC-SALES-PAY                          *
+      *****************************************************************
+
+       P00934-CALC-SALES-PAY.
+           MOVE WA-EMP-TYPE             TO EMP-TYPE.
+           MOVE SA-SALES-AMOUNT         TO CALC-SALES.
+           CALL CWAASUBC USING CALC-COMMISSION-FIELDS.
+
+           MOVE SA-SALES-SALARY         TO EMP-WAGES.
+           MOVE ZEROES                  TO OT-AMOUNT.
+           ADD SA-SALES-SALARY CALC-COMMISSION TO EMP-COMPENSATION.
+
+           IF SA-SALES-AMOUNT = ZEROES
+               MOVE 'ZERO '          TO REGION-COMMENT (WA-EMP-REGION)
+           END-IF.
+
+           ADD SA-SALES-AMOUNT          TO REGION-SALES (WA-EMP-REGION).
+
+       P00934-CALC-SALES-PAY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00936-CALC-MGMT-PAY                           *
+      *****************************************************************
+
+       P00936-CALC-MGMT-PAY.
+           MOVE SA-MGMT-SALARY          TO EMP-WAGES.
+           MOVE ZEROES                  TO OT-AMOUNT CALC-COMMISSION.
+           ADD SA-MGMT-SALARY           TO EMP-COMPENSATION.
+
+           MOVE WA-EMP-NAME          TO REGION-MANAGER (WA-EMP-REGION).
+           MOVE SA-MGMT-SALARY       TO REGION-SALARY (WA-EMP-REGION).
+
+       P00936-CALC-MGMT-PAY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00937-CHECK-ANNIVERSARY                       *
+      *    FUNCTION :  SET ANNIVERSARY-IND WHEN TODAY IS THE EMPLOYEE'S*
+      *                HIRE-DATE ANNIVERSARY (SAME MONTH/DAY, AN       *
+      *                EARLIER YEAR) AND ADD THE ANNIVERSARY BONUS     *
+      *                INTO EMP-COMPENSATION.                         *
+      *****************************************************************
+
+       P00937-CHECK-ANNIVERSARY.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE 'N'                    TO ANNIVERSARY-IND.
+
+           IF WA-EMP-HIRE-MONTH = WS-CDT-D-MONTH
+              AND WA-EMP-HIRE-DAY = WS-CDT-D-DAY
+              AND WS-EMP-HIRE-YEAR-4 < WS-CDT-D-YEAR
+               MOVE 'Y'                TO ANNIVERSARY-IND
+               ADD WS-ANNIVERSARY-BONUS-AMT
+                                       TO EMP-COMPENSATION
+           END-IF.
+
+       P00937-CHECK-ANNIVERSARY-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00938-STORE-HOLD-TABLE                        *
+      *    FUNCTION :  STORE THE DETAIL LINE IN HOLD-TABLE BY REGION  *
+      *                AND SEQUENCE WITHIN REGION.                    *
+      *****************************************************************
+
+       P00938-STORE-HOLD-TABLE.
+           IF WHT-HOLD-COUNT = WHT-HOLD-MAX
+               MOVE 'HOLD-TABLE'        TO WPM-TABLE-NAME
+               MOVE WPM-TABLE-OVERFLOW  TO WPGE-DESCRIPTION
+               MOVE 'GEN'               TO WS-PDA-ERROR-TYPE
+               MOVE 'F'               TO WS-PDA-ERROR-SEVERITY
+               MOVE 'PDAB06'            TO WPGE-PROGRAM-ID
+               MOVE 'P00938'            TO WPGE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           ELSE
+               ADD 1 TO WHT-HOLD-COUNT
+               SET HOLD-IX              TO WHT-HOLD-COUNT
+               MOVE WA-EMP-REGION       TO HOLD-REGION-NUM (HOLD-IX)
+               MOVE ANNIVERSARY-IND     TO HOLD-ANNIV (HOLD-IX)
+               MOVE REGION-ID (WA-EMP-REGION)
+                                        TO HOLD-REGION (HOLD-IX)
+               MOVE WA-EMP-TYPE         TO HOLD-TYPE (HOLD-IX)
+               MOVE WA-EMP-NAME         TO HOLD-NAME (HOLD-IX)
+               MOVE EMP-WAGES           TO HOLD-WAGES (HOLD-IX)
+               MOVE OT-AMOUNT           TO HOLD-OT (HOLD-IX)
+               MOVE CALC-COMMISSION     TO HOLD-COMM (HOLD-IX)
+               MOVE EMP-COMPENSATION    TO HOLD-TOTAL (HOLD-IX)
+           END-IF.
+
+       P00938-STORE-HOLD-TABLE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00940-PRINT-EMPLOYEE-REPORT                   *
+      *    FUNCTION :  FORMAT AND WRITE THE EMPLOYEE COMPENSATION     *
+      *                REPORT FROM HOLD-TABLE, BY REGION AND THEN BY  *
+      *                SEQUENCE WITHIN REGION.                        *
+      *****************************************************************
+
+       P00940-PRINT-EMPLOYEE-REPORT.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE WS-CDT-D-MONTH          TO EMP-RUN-MONTH.
+           MOVE WS-CDT-D-DAY            TO EMP-RUN-DAY.
+           MOVE WS-CDT-D-YEAR           TO EMP-RUN-YEAR.
+           MOVE PAGE-COUNT              TO EMP-PAGE.
+           MOVE EMPLOYEE-HDR1           TO EMP-PRINT-RECORD.
+           WRITE EMP-PRINT-RECORD.
+           MOVE EMPLOYEE-HDR2           TO EMP-PRINT-RECORD.
+           WRITE EMP-PRINT-RECORD.
+           MOVE BLANK-LINE              TO EMP-PRINT-RECORD.
+           WRITE EMP-PRINT-RECORD.
+
+           PERFORM VARYING REG-IX FROM 1 BY 1 UNTIL REG-IX > 4
+               PERFORM VARYING HOLD-IX FROM 1 BY 1
+                       UNTIL HOLD-IX > WHT-HOLD-COUNT
+                   IF HOLD-REGION-NUM (HOLD-IX) = REG-IX
+                       MOVE HOLD-ANNIV (HOLD-IX)
+                                        TO EMP-DTL-ANNIV-IND
+                       MOVE HOLD-NAME (HOLD-IX)   TO EMP-DTL-NAME
+                       MOVE HOLD-REGION (HOLD-IX) TO EMP-DTL-REGION
+                       MOVE HOLD-TYPE (HOLD-IX)   TO EMP-DTL-TYPE
+                       MOVE HOLD-WAGES (HOLD-IX)  TO EMP-DTL-WAGES
+                       MOVE HOLD-OT (HOLD-IX)     TO EMP-DTL-OT
+                       MOVE HOLD-COMM (HOLD-IX)   TO EMP-DTL-COMM
+                       MOVE HOLD-TOTAL (HOLD-IX)  TO EMP-DTL-TOTAL
+                       MOVE EMPLOYEE-DTL          TO EMP-PRINT-RECORD
+                       WRITE EMP-PRINT-RECORD
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE BLANK-LINE              TO EMP-PRINT-RECORD.
+           WRITE EMP-PRINT-RECORD.
+           MOVE GRAND-TOTAL-EMP         TO EMP-GRAND-TOTAL.
+           MOVE EMP-TOTAL-DTL           TO EMP-PRINT-RECORD.
+           WRITE EMP-PRINT-RECORD.
+
+       P00940-PRINT-EMPLOYEE-REPORT-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00950-PRINT-REGION-REPORT                     *
+      *    FUNCTION :  CALCULATE EACH REGION MANAGER'S COMMISSION ON  *
+      *                TOTAL REGION SALES AND PRINT THE REGIONAL      *
+      *                SALES REPORT FROM REGION-SALES-TABLE.          *
+      *****************************************************************
+
+       P00950-PRINT-REGION-REPORT.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE WS-CDT-D-MONTH          TO REG-RUN-MONTH.
+           MOVE WS-CDT-D-DAY            TO REG-RUN-DAY.
+           MOVE WS-CDT-D-YEAR           TO REG-RUN-YEAR.
+           MOVE PAGE-COUNT              TO REG-PAGE.
+           MOVE REGION-HDR1             TO REGION-PRINT-RECORD.
+           WRITE REGION-PRINT-RECORD.
+           MOVE REGION-HDR2             TO REGION-PRINT-RECORD.
+           WRITE REGION-PRINT-RECORD.
+           MOVE BLANK-LINE              TO REGION-PRINT-RECORD.
+           WRITE REGION-PRINT-RECORD.
+
+           PERFORM VARYING REG-IX FROM 1 BY 1 UNTIL REG-IX > 4
+               MOVE 'M'                 TO EMP-TYPE
+               MOVE REGION-SALES (REG-IX)
+                                        TO CALC-SALES
+               CALL CWAASUBC USING CALC-COMMISSION-FIELDS
+               COMPUTE MGMT-COMPENSATION =
+                       REGION-SALARY (REG-IX) + CALC-COMMISSION
+               ADD MGMT-COMPENSATION    TO GRAND-TOTAL-MGMT
+               MOVE REGION-MANAGER (REG-IX)   TO REG-DTL-MANAGER
+               MOVE REGION-NAME (REG-IX)      TO REG-DTL-REGION
+               MOVE REGION-SALES (REG-IX)     TO REG-DTL-SALES
+               MOVE REGION-SALARY (REG-IX)    TO REG-DTL-SALARY
+               MOVE CALC-COMMISSION           TO REG-DTL-COMM
+               MOVE MGMT-COMPENSATION         TO REG-DTL-TOTAL
+               MOVE REGION-COMMENT (REG-IX)   TO REG-DTL-COMMENT
+               MOVE REGION-DETAIL             TO REGION-PRINT-RECORD
+               WRITE REGION-PRINT-RECORD
+           END-PERFORM.
+
+           MOVE BLANK-LINE              TO REGION-PRINT-RECORD.
+           WRITE REGION-PRINT-RECORD.
+           MOVE GRAND-TOTAL-MGMT        TO MGMT-GRAND-TOTAL.
+           MOVE MGMT-TOTAL-DTL          TO REGION-PRINT-RECORD.
+           WRITE REGION-PRINT-RECORD.
+
+       P00950-PRINT-REGION-REPORT-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00955-PRINT-SCENARIO-REPORT                   *
+      *    FUNCTION :  LIST EACH OF THE 250 SCENARIO NUMBERS TOGGLED  *
+      *                ACTIVE THIS RUN (WMF-ACTIVE-SCENARIOS-R), CROSS*
+      *                REFERENCED AGAINST THE SCENARIO DESCRIPTION    *
+      *                TABLE WHERE ONE EXISTS.                        *
+      *****************************************************************
+
+       P00955-PRINT-SCENARIO-REPORT.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE WS-CDT-D-MONTH          TO SCEN-RUN-MONTH.
+           MOVE WS-CDT-D-DAY            TO SCEN-RUN-DAY.
+           MOVE WS-CDT-D-YEAR           TO SCEN-RUN-YEAR.
+           MOVE PAGE-COUNT              TO SCEN-PAGE.
+           MOVE SCEN-HDR1               TO SCEN-PRINT-RECORD.
+           WRITE SCEN-PRINT-RECORD.
+           MOVE SCEN-HDR2               TO SCEN-PRINT-RECORD.
+           WRITE SCEN-PRINT-RECORD.
+           MOVE BLANK-LINE              TO SCEN-PRINT-RECORD.
+           WRITE SCEN-PRINT-RECORD.
+
+           PERFORM VARYING WS-SUB FROM +1 BY +1 UNTIL WS-SUB > 250
+               IF WMF-ACTIVE-SCENARIOS-R (WS-SUB) = 'Y'
+                   MOVE WS-SUB          TO SCEN-DTL-NUMBER
+                   IF WS-SUB <= SCENARIO-DESC-COUNT
+                       MOVE SCENARIO-DESC-ENTRY (WS-SUB)
+                                        TO SCEN-DTL-DESC
+                   ELSE
+                       MOVE SPACES      TO SCEN-DTL-DESC
+                       STRING 'SCENARIO ' SCEN-DTL-NUMBER
+                               DELIMITED BY SIZE
+                               INTO SCEN-DTL-DESC
+                   END-IF
+                   MOVE SCEN-DETAIL     TO SCEN-PRINT-RECORD
+                   WRITE SCEN-PRINT-RECORD
+               END-IF
+           END-PERFORM.
+
+       P00955-PRINT-SCENARIO-REPORT-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00957-RECONCILE-CONTROL-TOTALS                *
+      *    FUNCTION :  CONFIRM GRAND-TOTAL-EMP AND GRAND-TOTAL-MGMT   *
+      *                (ALREADY PRINTED ON TWO SEPARATE REPORTS) ARE  *
+      *                BOTH PRESENT, NOT A SILENT ZERO, SO A DROPPED  *
+      *                TOTAL DOESN'T GO OUT THE DOOR UNNOTICED.       *
+      *****************************************************************
+
+       P00957-RECONCILE-CONTROL-TOTALS.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           MOVE 'N'                    TO WS-CONTROL-TOTAL-SW.
+           ADD GRAND-TOTAL-EMP  GRAND-TOTAL-MGMT
+               GIVING WS-CONTROL-TOTAL-COMBINED.
+
+           IF GRAND-TOTAL-EMP = ZEROES OR GRAND-TOTAL-MGMT = ZEROES
+               OR WS-CONTROL-TOTAL-COMBINED = ZEROES
+               MOVE 'Y'                TO WS-CONTROL-TOTAL-SW.
+
+           IF CONTROL-TOTAL-OUT-OF-BALANCE
+               MOVE 'W'                TO WS-PDA-ERROR-SEVERITY
+               MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
+               MOVE 'P00957'           TO WPGE-PARAGRAPH
+               MOVE GRAND-TOTAL-EMP    TO WPM-CTL-EMP-TOTAL
+               MOVE GRAND-TOTAL-MGMT   TO WPM-CTL-MGMT-TOTAL
+               MOVE WPM-CONTROL-TOTAL-OUT-OF-BALANCE
+                                       TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P00957-RECONCILE-CONTROL-TOTALS-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
+
+      *****************************************************************
+      *    PARAGRAPH:  P00960-CLOSE-EMPLOYEE-FILE                     *
+      *****************************************************************
+
+       P00960-CLOSE-EMPLOYEE-FILE.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
+
+           CLOSE EMPLOYEE-FILE.
+           CLOSE EMP-REPORT-FILE.
+           CLOSE REGION-REPORT-FILE.
+           CLOSE SCEN-REPORT-FILE.
+
+       P00960-CLOSE-EMPLOYEE-FILE-EXIT.
+           SUBTRACT 1 FROM WS-COUNTER.
+           EXIT.
 
 
 
@@ -1779,19 +3553,61 @@ KCS305**** COPY VCUSTOMR.
 
        P80000-READ-PARAMETERS.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER > WS-COUNTER-HWM
+               MOVE WS-COUNTER     TO WS-COUNTER-HWM
+           END-IF.
 
 
            ADD +1                      TO WS-PARAMETER-RECORDS-IN.
@@ -1843,6 +3659,8 @@ KCS305     MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
 
 KCS305     MOVE WMF-MESSAGE-AREA       TO WPEA-ERROR-07-TEXT.
 
+           WRITE REJECT-PRINT-RECORD FROM WMF-MESSAGE-AREA.
+
 
 KCS305 P99400-ERROR-ROUTINE-EXIT.
 KCS305     EXIT.
@@ -1866,7 +3684,10 @@ KCS305     EXIT.
 
        P99500-PDA-ERROR.
 
-           MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
+           IF PDA-WARNING-ERROR
+               NEXT SENTENCE
+           ELSE
+               MOVE 'Y'                TO WS-ERROR-FOUND-SW.
 
 
       *****************************************************************
@@ -1898,11 +3719,19 @@ KCS305     EXIT.
 
 
            DISPLAY WPGE-DESCRIPTION.
-           MOVE 99                     TO WS-RETURN-CODE.
-           CALL 'ILBOABN0'          USING WS-RETURN-CODE.
-           MOVE WS-RETURN-CODE         TO RETURN-CODE.
 
-           GOBACK.
+           PERFORM  P00070-WRITE-TRACE-RECORD
+               THRU P00070-WRITE-TRACE-RECORD-EXIT.
+
+           IF PDA-WARNING-ERROR
+               MOVE 4                  TO WS-RETURN-CODE
+               MOVE WS-RETURN-CODE     TO RETURN-CODE
+           ELSE
+               MOVE 99                 TO WS-RETURN-CODE
+               CALL 'ILBOABN0'      USING WS-RETURN-CODE
+               MOVE WS-RETURN-CODE     TO RETURN-CODE
+               GOBACK
+           END-IF.
 
        P99500-PDA-ERROR-EXIT.
            EXIT.
@@ -1934,8 +3763,34 @@ JAN        MOVE 99                     TO WS-RETURN-CODE.
 *********
 *********
        9000-OPEN.
-           OPEN EXTEND REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           INITIALIZE EMPSTAT-CONTROL-RECORD.
+           MOVE 'H'                    TO ECR-RECORD-TYPE.
+           COMPUTE ECR-RUN-DATE = (WS-CDT-D-YEAR * 10000)
+               + (WS-CDT-D-MONTH * 100) + WS-CDT-D-DAY.
+           MOVE LS-PARM-DATA            TO ECR-PARM-VALUE.
+           WRITE REPORT-RECORD FROM EMPSTAT-CONTROL-RECORD.
            OPEN I-O SALES-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+           OPEN INPUT PENDORD-FILE.
+           OPEN OUTPUT TRACE-FILE.
+           OPEN OUTPUT REJECT-REPORT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'F'                TO WS-PDA-ERROR-SEVERITY
+               MOVE 'PDAB06'           TO WPGE-PROGRAM-ID
+               MOVE '9000'             TO WPGE-PARAGRAPH
+               MOVE 'CHKPTFIL'         TO WPM-VSAM-ERROR-FILE
+               MOVE WS-CHECKPOINT-STATUS
+                                       TO WPM-VSAM-ERROR-STATUS
+               MOVE 'OPEN'             TO WPM-VSAM-ERROR-COMMAND
+               MOVE WPM-VSAM-ERROR     TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF.
 *********
       *****************************************************************
       *                                                               *
@@ -1951,8 +3806,23 @@ JAN        MOVE 99                     TO WS-RETURN-CODE.
        9800-WRITE-OUTPUT.
            CALL RVWKEVAL USING RECORD-DATA.
            WRITE REPORT-RECORD FROM RECORD-DATA.
+           ADD 1                       TO WS-EMPSTAT-RECORD-COUNT.
 *********
 *********
        9900-CLOSE.
+           INITIALIZE EMPSTAT-CONTROL-RECORD.
+           MOVE 'T'                    TO ECR-RECORD-TYPE.
+           MOVE WS-EMPSTAT-RECORD-COUNT
+                                        TO ECR-RECORD-COUNT.
+           COMPUTE ECR-PAGE-COUNT = (WS-EMPSTAT-RECORD-COUNT + 49) / 50.
+           IF ECR-PAGE-COUNT = 0
+               MOVE 1                  TO ECR-PAGE-COUNT
+           END-IF.
+           WRITE REPORT-RECORD FROM EMPSTAT-CONTROL-RECORD.
            CLOSE REPORT-FILE.
-           CLOSE SALES-FILE.
\ No newline at end of file
+           CLOSE SALES-FILE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE PENDORD-FILE.
+           CLOSE TRACE-FILE.
+           CLOSE REJECT-REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
\ No newline at end of file
