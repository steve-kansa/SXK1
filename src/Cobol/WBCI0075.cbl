@@ -24,6 +24,10 @@
        WORKING-STORAGE SECTION.
        01  CHECK-SAMPLE PIC X(80) VALUE 'SAMPLE RECORD'.
        01  RVWKEVAL     PIC X(8)  VALUE 'RVWKEVAL'.
+       01  WS-SWITCHES.
+           05  WS-CHECK-EOF-SW      PIC X(01)        VALUE 'N'.
+               88  CHECK-EOF                         VALUE 'Y'.
+               88  NOT-CHECK-EOF                      VALUE 'N'.
        LINKAGE SECTION.
        01  PARMINFO.
            03  PARM-LTH           PIC S9(4) COMP.
@@ -32,7 +36,10 @@
        0000-MAINLINE.
            PERFORM 9000-OPEN.
            PERFORM 9100-READ-RECORD.
-           CALL RVWKEVAL.
+           PERFORM UNTIL CHECK-EOF
+               CALL RVWKEVAL USING CHECK-SAMPLE
+               PERFORM 9100-READ-RECORD
+           END-PERFORM.
            PERFORM 9200-CLOSE.
            GOBACK.
 *********
@@ -42,7 +49,10 @@
 *********
 *********
        9100-READ-RECORD.
-           READ CHECK-FILE INTO CHECK-SAMPLE.
+           READ CHECK-FILE INTO CHECK-SAMPLE
+               AT END
+                   MOVE 'Y'            TO WS-CHECK-EOF-SW
+           END-READ.
 *********
 *********
        9200-CLOSE.
