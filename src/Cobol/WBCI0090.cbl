@@ -5,7 +5,12 @@
       ******      C O M P U W A R E   C O R P O R A T I O N       ******
       *                                                                *
       *  1. GETS CALLED BY WBCI1206.                                   *
-      *  2. CALLS WBCI0095 THREE TIMES.                                *
+      *  2. CALLS WBCI0095 ONCE PER SHIFT SO EMPOUT ACCUMULATES ALL    *
+      *     THREE SHIFTS.  WBCI1206 STILL PASSES THE ORIGINAL 2-BYTE  *
+      *     PARMINFO (A SINGLE RECORD-COUNT) - THE SAME COUNT IS USED *
+      *     FOR EACH SHIFT RATHER THAN WIDENING THAT LINKAGE RECORD   *
+      *     AND RISKING A STORAGE-ADDRESSING MISMATCH WITH A CALLER   *
+      *     WE CANNOT VERIFY OR UPDATE.                                *
       *  3. RETURNS.                                                   *
       *                                                                *
       ******************************************************************
@@ -13,6 +18,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REPORT-FILE   ASSIGN TO EMPSTAT.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS CKPT-LAST-STEP
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE
@@ -20,17 +29,107 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(80).
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
        WORKING-STORAGE SECTION.
+       01  WS-CHECKPOINT-STATUS       PIC XX       VALUE '  '.
+           88  CHECKPOINT-NOT-FOUND                 VALUE '23'.
        01  PGM-NAME.
            05  WBCI0095    PIC X(8)      VALUE 'WBCI0095'.
+       01  WS-SHIFT-NUMBERS.
+           05  WS-SHIFT-1          PIC 9         VALUE 1.
+           05  WS-SHIFT-2          PIC 9         VALUE 2.
+           05  WS-SHIFT-3          PIC 9         VALUE 3.
+      *    BUILT LOCALLY SO WBCI0095 STILL GETS A REAL RECORD TO
+      *    WRITE PER SHIFT WITHOUT WBCI1206 HAVING TO SUPPLY ONE.
+       01  WS-SHIFT-RECORD-DATA.
+           05  WS-SHIFT-RECORD-DATA-R OCCURS 3 TIMES
+                                       PIC X(80).
        LINKAGE SECTION.
        01  PARMINFO.
-           03  RECORD-COUNT       PIC 99.
+           03  RECORD-COUNT                PIC 99.
        PROCEDURE DIVISION USING PARMINFO.
        0000-MAINLINE.
-           CALL WBCI0095 USING RECORD-COUNT.
-           CALL WBCI0095 USING RECORD-COUNT.
-           CALL WBCI0095 USING RECORD-COUNT.
+           PERFORM 1000-CHECKPOINT-START.
+           PERFORM 1050-BUILD-SHIFT-RECORDS.
+           PERFORM 1100-CHECKPOINT-WBCI0095-START.
+           CALL WBCI0095 USING WS-SHIFT-1, RECORD-COUNT,
+                                WS-SHIFT-RECORD-DATA-R (1).
+           CALL WBCI0095 USING WS-SHIFT-2, RECORD-COUNT,
+                                WS-SHIFT-RECORD-DATA-R (2).
+           CALL WBCI0095 USING WS-SHIFT-3, RECORD-COUNT,
+                                WS-SHIFT-RECORD-DATA-R (3).
+           PERFORM 1200-CHECKPOINT-WBCI0095-COMPLETE.
+           PERFORM 9000-CHECKPOINT-COMPLETE.
            GOBACK.
 *********
+*********
+       1050-BUILD-SHIFT-RECORDS.
+           MOVE SPACES                  TO WS-SHIFT-RECORD-DATA.
+           MOVE 'SHIFT 1 RECORD DATA'   TO WS-SHIFT-RECORD-DATA-R (1).
+           MOVE 'SHIFT 2 RECORD DATA'   TO WS-SHIFT-RECORD-DATA-R (2).
+           MOVE 'SHIFT 3 RECORD DATA'   TO WS-SHIFT-RECORD-DATA-R (3).
+*********
+*********
+       1000-CHECKPOINT-START.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'WBCI0090 - CHECKPOINT FILE OPEN FAILED, '
+                       'STATUS = ' WS-CHECKPOINT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE 'WBCI0090'              TO CKPT-LAST-STEP.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF CHECKPOINT-NOT-FOUND
+               MOVE 0                   TO CKPT-LAST-PARM-RECORD
+               MOVE 'I'                 TO CKPT-STATUS
+               MOVE 0                   TO CKPT-RUN-DATE
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               MOVE 'I'                 TO CKPT-STATUS
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+*********
+*********
+      *    WBCI0095 SHARES THIS SAME PHYSICAL CHKPTFIL DATASET BUT NO
+      *    LONGER OPENS IT ITSELF - A NESTED OPEN I-O OF THE SAME
+      *    DATASET WHILE WE STILL HOLD IT OPEN WOULD FAIL ON A REAL
+      *    RUN.  WE RECORD ITS CHECKPOINT STEP HERE, ON ITS BEHALF,
+      *    WHILE THE FILE IS ALREADY OURS TO WRITE.
+       1100-CHECKPOINT-WBCI0095-START.
+           MOVE 'WBCI0095'              TO CKPT-LAST-STEP.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF CHECKPOINT-NOT-FOUND
+               MOVE 0                   TO CKPT-LAST-PARM-RECORD
+               MOVE 'I'                 TO CKPT-STATUS
+               MOVE 0                   TO CKPT-RUN-DATE
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               MOVE 'I'                 TO CKPT-STATUS
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+*********
+*********
+       1200-CHECKPOINT-WBCI0095-COMPLETE.
+           MOVE 'C'                    TO CKPT-STATUS.
+           REWRITE CHECKPOINT-RECORD.
+           MOVE 'WBCI0090'              TO CKPT-LAST-STEP.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+*********
+*********
+       9000-CHECKPOINT-COMPLETE.
+           MOVE 'C'                    TO CKPT-STATUS.
+           REWRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+*********
 *********
\ No newline at end of file
