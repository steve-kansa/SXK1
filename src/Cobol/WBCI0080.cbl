@@ -11,6 +11,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REPORT-FILE   ASSIGN TO EMPSTAT.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+              ORGANIZATION IS INDEXED
+              RECORD KEY IS CKPT-LAST-STEP
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE
@@ -18,7 +22,11 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(80).
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
        WORKING-STORAGE SECTION.
+       01  WS-CHECKPOINT-STATUS       PIC XX       VALUE '  '.
+           88  CHECKPOINT-NOT-FOUND                 VALUE '23'.
        01  PGM-NAME.
            05  RVWKSORT    PIC X(8)      VALUE 'RVWKSORT'.
        LINKAGE SECTION.
@@ -26,8 +34,74 @@
            03  RECORD-DATA        PIC X(80).
        PROCEDURE DIVISION USING PARMINFO.
        0000-MAINLINE.
+           PERFORM 1000-CHECKPOINT-START.
+           PERFORM 1100-CHECKPOINT-RVWKSORT-START.
            CALL RVWKSORT.
            CALL RVWKSORT.
+           PERFORM 1200-CHECKPOINT-RVWKSORT-COMPLETE.
+           PERFORM 9000-CHECKPOINT-COMPLETE.
            GOBACK.
 *********
+*********
+       1000-CHECKPOINT-START.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = '00'
+               DISPLAY 'WBCI0080 - CHECKPOINT FILE OPEN FAILED, '
+                       'STATUS = ' WS-CHECKPOINT-STATUS
+               MOVE 16                  TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE 'WBCI0080'              TO CKPT-LAST-STEP.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF CHECKPOINT-NOT-FOUND
+               MOVE 0                   TO CKPT-LAST-PARM-RECORD
+               MOVE 'I'                 TO CKPT-STATUS
+               MOVE 0                   TO CKPT-RUN-DATE
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               MOVE 'I'                 TO CKPT-STATUS
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+*********
+*********
+      *    RVWKSORT SHARES THIS SAME PHYSICAL CHKPTFIL DATASET BUT NO
+      *    LONGER OPENS IT ITSELF - A NESTED OPEN I-O OF THE SAME
+      *    DATASET WHILE WE STILL HOLD IT OPEN WOULD FAIL ON A REAL
+      *    RUN.  WE RECORD ITS CHECKPOINT STEP HERE, ON ITS BEHALF,
+      *    WHILE THE FILE IS ALREADY OURS TO WRITE.
+       1100-CHECKPOINT-RVWKSORT-START.
+           MOVE 'RVWKSORT'              TO CKPT-LAST-STEP.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF CHECKPOINT-NOT-FOUND
+               MOVE 0                   TO CKPT-LAST-PARM-RECORD
+               MOVE 'I'                 TO CKPT-STATUS
+               MOVE 0                   TO CKPT-RUN-DATE
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               MOVE 'I'                 TO CKPT-STATUS
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+*********
+*********
+       1200-CHECKPOINT-RVWKSORT-COMPLETE.
+           MOVE 'C'                    TO CKPT-STATUS.
+           REWRITE CHECKPOINT-RECORD.
+           MOVE 'WBCI0080'              TO CKPT-LAST-STEP.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+*********
+*********
+       9000-CHECKPOINT-COMPLETE.
+           MOVE 'C'                    TO CKPT-STATUS.
+           REWRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+*********
 *********
\ No newline at end of file
