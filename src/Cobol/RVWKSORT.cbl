@@ -12,6 +12,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REPORT-FILE   ASSIGN TO EMPSTAT.
+           SELECT SORT-WORK-FILE ASSIGN TO SYSUT1
+              FILE STATUS IS WS-SYSUT1-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  REPORT-FILE
@@ -19,12 +21,37 @@
            BLOCK CONTAINS 0 RECORDS
            RECORDING MODE IS F.
        01  REPORT-RECORD              PIC X(80).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD           PIC X(80).
 *********
 *********
        WORKING-STORAGE SECTION.
        01  WS-SYSUT1-STATUS           PIC XX       VALUE '  '.
        01  PGM-NAME.
            05  RVWKSOR     PIC X(8)      VALUE 'RVWKSORT'.
+
+      *****************************************************************
+      *  EMPSTAT HEADER/TRAILER CONTROL RECORD (SHARED WITH P94COMM)  *
+      *  THE HEADER/TRAILER MUST RIDE ALONG WITH THE SORT WITHOUT     *
+      *  BEING CAUGHT UP IN THE ASCENDING RESOURCE-COST ORDERING, SO  *
+      *  THE SORT IS DRIVEN BY INPUT/OUTPUT PROCEDURE INSTEAD OF A    *
+      *  PLAIN USING/GIVING OF THE WHOLE FILE.                        *
+      *****************************************************************
+
+           COPY EMPSTHDR.
+
+       01  WS-WORK-RECORD             PIC X(80).
+       01  WS-HEADER-RECORD           PIC X(80)    VALUE SPACES.
+       01  WS-TRAILER-RECORD          PIC X(80)    VALUE SPACES.
+       01  WS-SWITCHES.
+           05  WS-EMPSTAT-EOF-SW      PIC X(01)    VALUE 'N'.
+               88  EMPSTAT-EOF                     VALUE 'Y'.
+           05  WS-SORT-EOF-SW         PIC X(01)    VALUE 'N'.
+               88  SORT-EOF                        VALUE 'Y'.
+           05  WS-HAVE-TRAILER-SW     PIC X(01)    VALUE 'N'.
+               88  HAVE-TRAILER                    VALUE 'Y'.
+           05  WS-HAVE-HEADER-SW      PIC X(01)    VALUE 'N'.
+               88  HAVE-HEADER                     VALUE 'Y'.
 *********
 *********
        LINKAGE SECTION.
@@ -34,4 +61,59 @@
 *********
        PROCEDURE DIVISION USING PARMINFO.
        0000-MAINLINE.
-           GOBACK.
\ No newline at end of file
+      *    WBCI0080 ALREADY HAS CHKPTFIL OPEN AND RECORDS OUR
+      *    CHECKPOINT STEP ON OUR BEHALF BEFORE/AFTER CALLING US, SO
+      *    WE DO NOT OPEN CHECKPOINT-FILE OURSELVES HERE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-WORK-RECORD
+               INPUT PROCEDURE  2000-RELEASE-WORK-RECORDS
+               OUTPUT PROCEDURE 3000-RETURN-WORK-RECORDS.
+           GOBACK.
+*********
+*********
+       2000-RELEASE-WORK-RECORDS.
+           OPEN INPUT REPORT-FILE.
+           READ REPORT-FILE INTO WS-WORK-RECORD
+               AT END
+                   SET EMPSTAT-EOF    TO TRUE
+           END-READ.
+           PERFORM UNTIL EMPSTAT-EOF
+               MOVE WS-WORK-RECORD     TO EMPSTAT-CONTROL-RECORD
+               EVALUATE TRUE
+                   WHEN ECR-HEADER-RECORD
+                       MOVE WS-WORK-RECORD TO WS-HEADER-RECORD
+                       SET HAVE-HEADER      TO TRUE
+                   WHEN ECR-TRAILER-RECORD
+                       MOVE WS-WORK-RECORD TO WS-TRAILER-RECORD
+                       SET HAVE-TRAILER     TO TRUE
+                   WHEN OTHER
+                       RELEASE SORT-WORK-RECORD FROM WS-WORK-RECORD
+               END-EVALUATE
+               READ REPORT-FILE INTO WS-WORK-RECORD
+                   AT END
+                       SET EMPSTAT-EOF    TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE REPORT-FILE.
+*********
+*********
+       3000-RETURN-WORK-RECORDS.
+           OPEN OUTPUT REPORT-FILE.
+           IF HAVE-HEADER
+               WRITE REPORT-RECORD FROM WS-HEADER-RECORD
+           END-IF.
+           RETURN SORT-WORK-FILE INTO WS-WORK-RECORD
+               AT END
+                   SET SORT-EOF         TO TRUE
+           END-RETURN.
+           PERFORM UNTIL SORT-EOF
+               WRITE REPORT-RECORD FROM WS-WORK-RECORD
+               RETURN SORT-WORK-FILE INTO WS-WORK-RECORD
+                   AT END
+                       SET SORT-EOF     TO TRUE
+               END-RETURN
+           END-PERFORM.
+           IF HAVE-TRAILER
+               WRITE REPORT-RECORD FROM WS-TRAILER-RECORD
+           END-IF.
+           CLOSE REPORT-FILE.
\ No newline at end of file
