@@ -4,7 +4,10 @@
       *                                                                *
       ******      C O M P U W A R E   C O R P O R A T I O N       ******
       *                                                                *
-      *  1. RETURNS.                                                   *
+      *  1. SHIFT-NUMBER 1 OPENS EMPOUT FRESH, 2 AND 3 EXTEND IT SO    *
+      *     ALL THREE SHIFTS' RECORDS SURVIVE.                         *
+      *  2. WRITES THE CALLER'S RECORD-DATA, NOT A HARDCODED SAMPLE.   *
+      *  3. RETURNS.                                                   *
       *                                                                *
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -21,14 +24,22 @@
        WORKING-STORAGE SECTION.
        01  PGM-NAME.
            05  RVII00XX    PIC X(8)      VALUE 'RVII00XX'.
-       01  SAMPLE-RECORD   PIC X(80)     VALUE 'SAMPLE'.
        01  LOOP-COUNT      PIC 99        VALUE 0.
        LINKAGE SECTION.
        01  PARMINFO.
+           03  SHIFT-NUMBER       PIC 9.
            03  RECORD-COUNT       PIC 99.
+           03  RECORD-DATA        PIC X(80).
        PROCEDURE DIVISION USING PARMINFO.
        0000-MAINLINE.
-           OPEN OUTPUT REPORT-FILE.
+      *    WBCI0090 ALREADY HAS CHKPTFIL OPEN AND RECORDS OUR
+      *    CHECKPOINT STEP ON OUR BEHALF BEFORE/AFTER CALLING US, SO
+      *    WE DO NOT OPEN CHECKPOINT-FILE OURSELVES HERE.
+           IF SHIFT-NUMBER = 1
+               OPEN OUTPUT REPORT-FILE
+           ELSE
+               OPEN EXTEND REPORT-FILE
+           END-IF.
            PERFORM 200-WRITE
              VARYING LOOP-COUNT FROM 1 BY 1
              UNTIL LOOP-COUNT > RECORD-COUNT.
@@ -37,4 +48,4 @@
 *********
 *********
        200-WRITE.
-           WRITE REPORT-RECORD FROM SAMPLE-RECORD.
+           WRITE REPORT-RECORD FROM RECORD-DATA.
