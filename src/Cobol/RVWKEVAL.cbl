@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       RVWKEVAL.
+      ******************************************************************
+      *                                                                *
+      ******      C O M P U W A R E   C O R P O R A T I O N       ******
+      *                                                                *
+      *  1. GETS CALLED BY VARIOUS.                                    *
+      *  2. SCORES A WORK-ORDER RECORD'S RESOURCE COST (QUANTITY TIMES *
+      *     UNIT RESOURCE COST) AND STORES THE RESULT BACK IN THE      *
+      *     RECORD'S LEADING RESOURCE-COST FIELD, SO RVWKSORT'S PLAIN  *
+      *     ASCENDING BYTE SORT ON THE WHOLE RECORD ORDERS WORK ORDERS *
+      *     FROM LEAST TO MOST RESOURCES REQUIRED.                     *
+      *  3. RETURNS.                                                   *
+      *                                                                *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  PGM-NAME.
+           05  RVWKEVL     PIC X(8)      VALUE 'RVWKEVAL'.
+       01  WS-COMPUTED-COST               PIC 9(7)V99  COMP-3
+                                           VALUE ZEROES.
+       LINKAGE SECTION.
+       01  PARMINFO.
+           03  RECORD-DATA                PIC X(80).
+       01  WORK-ORDER-RECORD REDEFINES PARMINFO.
+           03  WOR-RESOURCE-COST           PIC 9(5).
+           03  WOR-QUANTITY                PIC 9(5).
+           03  WOR-UNIT-RESOURCE-COST      PIC 9(5)V99.
+           03  FILLER                      PIC X(63).
+       PROCEDURE DIVISION USING PARMINFO.
+       0000-MAINLINE.
+           PERFORM 1000-SCORE-RESOURCE-COST.
+           GOBACK.
+*********
+*********
+       1000-SCORE-RESOURCE-COST.
+           COMPUTE WS-COMPUTED-COST =
+               WOR-QUANTITY * WOR-UNIT-RESOURCE-COST
+               ON SIZE ERROR
+                   MOVE 9999999.99     TO WS-COMPUTED-COST
+           END-COMPUTE.
+           IF WS-COMPUTED-COST > 99999
+               MOVE 99999              TO WOR-RESOURCE-COST
+           ELSE
+               MOVE WS-COMPUTED-COST   TO WOR-RESOURCE-COST
+           END-IF.
